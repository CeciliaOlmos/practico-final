@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE is DYNAMIC
+           RELATIVE key is rel-alu.
+           SELECT LIBRES ASSIGN TO "..\alumnosLibres.txt"
+           ORGANIZATION is line SEQUENTIAL.
+           COPY "COPY-PARAMALU-SEL.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS.
+           COPY "COPY-ALUMNOS.cpy".
+       FD  LIBRES.
+       01  lib-reg pic 9(4).
+           COPY "COPY-PARAMALU-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  rel-alu pic 9(4).
+       01  w-cabecera pic 9(4).
+       01  w-slot-anterior pic 9(4).
+       01  w-slot-actual pic 9(4).
+       01  w-slot-siguiente pic 9(4).
+       01  w-cont-liberados pic 9(4) value zero.
+       01  w-cont-promovidos pic 9(4) value zero.
+       01  w-tmp-legajo-c pic 9(5).
+       01  w-tmp-dni-c pic 9(8).
+       01  w-tmp-nombre-c pic x(30).
+       01  w-tmp-contacto-c pic x(20).
+       01  w-tmp-cohorte-c pic 9(4).
+       01  w-tmp-puntero-c pic 9(4).
+           COPY "COPY-HASH.cpy".
+           COPY "COPY-PARAMALU-WS.cpy".
+
+      ******************************************************************
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM 900-LEER-PARAMETROS.
+           PERFORM 100-INICIO.
+           PERFORM VARYING w-cabecera FROM 1 BY 1
+               UNTIL w-cabecera > w-modulo-hash
+               PERFORM 200-DEPURAR-CABECERA
+           END-PERFORM.
+           PERFORM 800-FIN.
+            STOP RUN.
+
+       100-INICIO.
+           OPEN I-O ALUMNOS.
+           OPEN OUTPUT LIBRES.
+
+       110-LEER-SLOT.
+           MOVE w-slot-actual TO rel-alu.
+           READ ALUMNOS
+               INVALID KEY
+                   DISPLAY "registro no encontrado: " rel-alu.
+
+       120-REGRABAR-SLOT.
+           MOVE w-slot-actual TO rel-alu.
+           REWRITE alu-reg
+               INVALID KEY
+                   DISPLAY "no pude regrabar registro: " rel-alu.
+
+       200-DEPURAR-CABECERA.
+           MOVE w-cabecera TO rel-alu.
+           READ ALUMNOS
+               INVALID KEY
+                   DISPLAY "registro no encontrado: " rel-alu.
+           PERFORM UNTIL al-legajo NOT = ZERO OR al-puntero = ZERO
+               PERFORM 250-PROMOVER-SINONIMO
+           END-PERFORM.
+           MOVE w-cabecera TO w-slot-anterior.
+           MOVE al-puntero TO w-slot-siguiente.
+           PERFORM UNTIL w-slot-siguiente = ZERO
+               PERFORM 300-DEPURAR-ENLACE
+           END-PERFORM.
+
+       250-PROMOVER-SINONIMO.
+      * el legajo fue dado de baja pero sigue encabezando una cadena
+      * de sinonimos: se sube el primer sinonimo a la posicion directa
+      * para que el hashing lo siga encontrando, y se libera su slot.
+           MOVE al-puntero TO w-slot-actual.
+           PERFORM 110-LEER-SLOT.
+           MOVE al-legajo TO w-tmp-legajo-c.
+           MOVE al-dni TO w-tmp-dni-c.
+           MOVE al-nombre TO w-tmp-nombre-c.
+           MOVE al-contacto TO w-tmp-contacto-c.
+           MOVE al-cohorte TO w-tmp-cohorte-c.
+           MOVE al-puntero TO w-tmp-puntero-c.
+           MOVE w-slot-actual TO lib-reg.
+           WRITE lib-reg.
+           ADD 1 TO w-cont-liberados.
+           ADD 1 TO w-cont-promovidos.
+           MOVE ZERO TO al-legajo.
+           MOVE ZERO TO al-puntero.
+           PERFORM 120-REGRABAR-SLOT.
+           MOVE w-cabecera TO w-slot-actual.
+           PERFORM 110-LEER-SLOT.
+           MOVE w-tmp-legajo-c TO al-legajo.
+           MOVE w-tmp-dni-c TO al-dni.
+           MOVE w-tmp-nombre-c TO al-nombre.
+           MOVE w-tmp-contacto-c TO al-contacto.
+           MOVE w-tmp-cohorte-c TO al-cohorte.
+           MOVE w-tmp-puntero-c TO al-puntero.
+           PERFORM 120-REGRABAR-SLOT.
+
+       300-DEPURAR-ENLACE.
+           MOVE w-slot-siguiente TO w-slot-actual.
+           PERFORM 110-LEER-SLOT.
+           IF al-legajo = ZERO
+               MOVE al-puntero TO w-slot-siguiente
+               MOVE w-slot-actual TO lib-reg
+               WRITE lib-reg
+               ADD 1 TO w-cont-liberados
+               PERFORM 310-EMPALMAR-ANTERIOR
+           ELSE
+               MOVE w-slot-actual TO w-slot-anterior
+               MOVE al-puntero TO w-slot-siguiente
+           END-IF.
+
+       310-EMPALMAR-ANTERIOR.
+           MOVE w-slot-anterior TO w-slot-actual.
+           PERFORM 110-LEER-SLOT.
+           MOVE w-slot-siguiente TO al-puntero.
+           PERFORM 120-REGRABAR-SLOT.
+
+       800-FIN.
+           DISPLAY "................................................".
+           DISPLAY "COMPACTACION DE CADENAS DE SINONIMOS - ALUMNOS".
+           DISPLAY "Cabeceras con baja promovidas: " w-cont-promovidos.
+           DISPLAY "Slots liberados: " w-cont-liberados.
+           DISPLAY "Lista de libres grabada en alumnosLibres.txt".
+           DISPLAY "................................................".
+           CLOSE ALUMNOS.
+           CLOSE LIBRES.
+
+           COPY "COPY-PARAMALU-PROC.cpy".
+       END PROGRAM YOUR-PROGRAM-NAME.
