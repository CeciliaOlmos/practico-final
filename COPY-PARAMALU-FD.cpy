@@ -0,0 +1,4 @@
+       FD  PARAM-ALU.
+       01  param-reg.
+           03 par-tam-tabla pic 9(5).
+           03 par-frontera pic 9(4).
