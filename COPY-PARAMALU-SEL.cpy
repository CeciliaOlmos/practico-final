@@ -0,0 +1,3 @@
+           SELECT PARAM-ALU ASSIGN TO "..\paramAlu.txt"
+           ORGANIZATION is line SEQUENTIAL
+           FILE STATUS IS ws-estado-param.
