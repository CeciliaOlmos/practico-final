@@ -1,48 +1,136 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ALUMNOS ASSIGN to "..\alumnos.dat"
-               ORGANIZATION is RELATIVE
-               ACCESS MODE IS SEQUENTIAL
-               RECORD key is rel-alu.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ALUMNOS.
-       01  alu-reg.
-           03 al-legajo pic 9(5).
-           03 al-dni pic 9(8).
-           03 al-puntero pic 9(4).
-
-       WORKING-STORAGE SECTION.
-       01  rel-alu pic 9(4).
-       77  i pic 9(4).
-           88 sala value 2378.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN OUTPUT ALUMNOS.
-           perform varying i from 1 by 1 until i > 2500
-               MOVE 0 TO al-dni
-               move 0 TO al-legajo
-               if sala
-                   move 2379 to al-puntero
-               else
-                   move 0 to al-puntero
-               end-if
-               write alu-reg INVALID KEY DISPLAY "no pude"
-                             NOT INVALID KEY
-                               DISPLAY "GRABACION EXITOSA"
-           END-PERFORM.
-           close ALUMNOS.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN to "..\alumnos.dat"
+               ORGANIZATION is RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE key is rel-alu
+               FILE STATUS IS ws-estado.
+           SELECT ALUMNOS-BAK ASSIGN to "..\alumnos.bak"
+               ORGANIZATION is RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               RELATIVE key is rel-bak.
+           COPY "COPY-PARAMALU-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS.
+           COPY "COPY-ALUMNOS.cpy".
+       FD  ALUMNOS-BAK.
+       01  alu-bak-reg.
+           03 bak-legajo pic 9(5).
+           03 bak-dni pic 9(8).
+           03 bak-nombre pic x(30).
+           03 bak-contacto pic x(20).
+           03 bak-puntero pic 9(4).
+           03 bak-cohorte pic 9(4).
+           COPY "COPY-PARAMALU-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  rel-alu pic 9(4).
+       01  rel-bak pic 9(4).
+       01  ws-estado pic xx.
+       77  i pic 9(4).
+       77  w-hay-datos pic 9 value zero.
+           88 hay-datos-previos value 1.
+       77  w-confirma pic x value "N".
+           88 confirma-si value "S" "s".
+           COPY "COPY-PARAMALU-WS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 900-LEER-PARAMETROS.
+           PERFORM 100-VERIFICAR-EXISTENTE.
+           IF hay-datos-previos
+               PERFORM 150-CONFIRMAR-OVERRIDE
+               IF NOT confirma-si
+                   DISPLAY "Operacion cancelada, archivo sin cambios"
+                   STOP RUN
+               END-IF
+               PERFORM 180-RESPALDAR
+           END-IF.
+           PERFORM 500-GRABAR-TABLA.
+            STOP RUN.
+
+       100-VERIFICAR-EXISTENTE.
+           OPEN INPUT ALUMNOS.
+           IF ws-estado NOT = "35"
+               PERFORM 120-ESCANEAR-DATOS
+               CLOSE ALUMNOS
+           END-IF.
+
+       120-ESCANEAR-DATOS.
+           MOVE 1 TO rel-alu.
+           PERFORM UNTIL hay-datos-previos OR ws-estado = "10"
+               OR rel-alu > w-tam-tabla
+               READ ALUMNOS NEXT RECORD
+                   AT END MOVE "10" TO ws-estado
+               END-READ
+               IF ws-estado = "00" AND al-legajo NOT = ZERO
+                   MOVE 1 TO w-hay-datos
+               END-IF
+           END-PERFORM.
+
+       150-CONFIRMAR-OVERRIDE.
+           DISPLAY "alumnos.dat ya tiene alumnos cargados".
+           DISPLAY "Confirma reinicializar el archivo? (S/N)".
+           ACCEPT w-confirma.
+
+       180-RESPALDAR.
+           OPEN INPUT ALUMNOS.
+           OPEN OUTPUT ALUMNOS-BAK.
+           MOVE 1 TO rel-alu.
+           MOVE "00" TO ws-estado.
+           PERFORM UNTIL ws-estado = "10"
+               READ ALUMNOS NEXT RECORD
+                   AT END MOVE "10" TO ws-estado
+               END-READ
+               IF ws-estado = "00"
+                   PERFORM 190-GRABAR-RESPALDO
+               END-IF
+           END-PERFORM.
+           CLOSE ALUMNOS.
+           CLOSE ALUMNOS-BAK.
+           DISPLAY "Respaldo generado en alumnos.bak".
+
+       190-GRABAR-RESPALDO.
+           MOVE al-legajo TO bak-legajo.
+           MOVE al-dni TO bak-dni.
+           MOVE al-nombre TO bak-nombre.
+           MOVE al-contacto TO bak-contacto.
+           MOVE al-puntero TO bak-puntero.
+           MOVE al-cohorte TO bak-cohorte.
+           WRITE alu-bak-reg INVALID KEY
+               DISPLAY "no pude respaldar registro ", rel-alu.
+
+       500-GRABAR-TABLA.
+           OPEN OUTPUT ALUMNOS.
+           perform varying i from 1 by 1 until i > w-tam-tabla
+               MOVE i TO rel-alu
+               MOVE 0 TO al-dni
+               move 0 TO al-legajo
+               move spaces to al-nombre
+               move spaces to al-contacto
+               move 0 to al-cohorte
+               if i = w-frontera
+                   compute al-puntero = w-frontera + 1
+               else
+                   move 0 to al-puntero
+               end-if
+               write alu-reg INVALID KEY DISPLAY "no pude"
+                             NOT INVALID KEY
+                               DISPLAY "GRABACION EXITOSA"
+           END-PERFORM.
+           close ALUMNOS.
+
+           COPY "COPY-PARAMALU-PROC.cpy".
+       END PROGRAM YOUR-PROGRAM-NAME.
