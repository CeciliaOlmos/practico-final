@@ -0,0 +1,12 @@
+       900-LEER-PARAMETROS.
+           OPEN INPUT PARAM-ALU.
+           IF ws-estado-param = "00"
+               READ PARAM-ALU
+                   AT END MOVE 1 TO w-flag-param
+               END-READ
+               IF NOT fin-param
+                   MOVE par-tam-tabla TO w-tam-tabla
+                   MOVE par-frontera TO w-frontera
+               END-IF
+               CLOSE PARAM-ALU
+           END-IF.
