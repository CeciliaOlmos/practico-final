@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shared hashing modulus for ALUMNOS (alumnos.dat). Every program
+      * that computes a relative slot from al-legajo must divide by
+      * this same value so ALTA and any later lookup land on the same
+      * slot.
+      ******************************************************************
+       77  w-modulo-hash pic 9(4) value 2377.
