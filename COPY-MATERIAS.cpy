@@ -0,0 +1,5 @@
+       01  mat-reg.
+           03 mat-cuat pic 99.
+           03 mat-mat pic x(2).
+           03 mat-nombre pic x(30).
+           03 mat-plan pic x(2).
