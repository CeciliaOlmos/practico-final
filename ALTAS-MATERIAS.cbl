@@ -0,0 +1,231 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATERIAS ASSIGN TO "..\materias.txt"
+           ORGANIZATION is line SEQUENTIAL
+           FILE STATUS IS ws-estado-mat.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATERIAS.
+           COPY "COPY-MATERIAS.cpy".
+
+       WORKING-STORAGE SECTION.
+       77  ws-estado-mat pic xx.
+       77  w-flag-mat pic 9 value 0.
+           88 fin-archivo value 1.
+       01  i pic 999.
+       01  w-cant-mat pic 999 value zero.
+       01  tabla.
+           03 tab-materias OCCURS 99 TIMES.
+               05 mat-cuatri pic 99.
+               05 mat-mater pic x(2).
+               05 mat-nom-tab pic x(30).
+               05 mat-plan-tab pic x(2).
+       77  w-llave-menu pic 9.
+           88 salir-menu value 5.
+       01  w-mat-nueva pic x(2).
+       01  w-cuat-nuevo pic 99.
+       01  w-nombre-nuevo pic x(30).
+       01  w-plan-nuevo pic x(2).
+       77  w-cuat-ok pic x value "N".
+           88 cuat-valido value "S".
+       77  w-encontrado pic x value "N".
+           88 encontrado value "S".
+       77  w-pos-encontrada pic 999 value zero.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-MENU.
+           PERFORM UNTIL salir-menu
+               PERFORM 300-PROCESO
+               PERFORM 200-MENU
+           END-PERFORM.
+           PERFORM 900-GRABAR-ARCHIVO.
+           STOP RUN.
+
+       100-INICIO.
+           PERFORM 110-CARGAR-TABLA.
+
+       110-CARGAR-TABLA.
+           OPEN INPUT MATERIAS.
+           PERFORM 120-LEER-ARCH.
+           MOVE 1 TO i.
+           PERFORM UNTIL fin-archivo
+               MOVE mat-cuat TO mat-cuatri(i)
+               MOVE mat-mat TO mat-mater(i)
+               MOVE mat-nombre TO mat-nom-tab(i)
+               MOVE mat-plan TO mat-plan-tab(i)
+               ADD 1 TO i
+               PERFORM 120-LEER-ARCH
+           END-PERFORM.
+           COMPUTE w-cant-mat = i - 1.
+           CLOSE MATERIAS.
+
+       120-LEER-ARCH.
+           READ MATERIAS AT END MOVE 1 TO w-flag-mat.
+
+       200-MENU.
+           DISPLAY ".................................... ".
+           DISPLAY "  INGRESE UNA OPCION: "
+           DISPLAY "  1- ALTA DE MATERIA"
+           DISPLAY "  2- BAJA DE MATERIA"
+           DISPLAY "  3- MODIFICACION DE MATERIA"
+           DISPLAY "  4- LISTAR MATERIAS"
+           DISPLAY "  5- FIN"
+           DISPLAY "..................................... ".
+           ACCEPT w-llave-menu.
+           PERFORM 210-VALIDAR-OPCION.
+
+       210-VALIDAR-OPCION.
+           PERFORM UNTIL w-llave-menu < 6 AND w-llave-menu > 0
+               DISPLAY "Opcion incorrecta"
+               PERFORM 200-MENU
+           END-PERFORM.
+
+       300-PROCESO.
+           IF w-llave-menu is EQUAL 1
+               PERFORM 400-ALTA-MATERIA
+           ELSE
+               IF w-llave-menu is EQUAL 2
+                   PERFORM 500-BAJA-MATERIA
+               ELSE
+                   IF w-llave-menu is EQUAL 3
+                       PERFORM 600-MODIFICAR-MATERIA
+                   ELSE
+                       IF w-llave-menu is EQUAL 4
+                           PERFORM 700-LISTAR-MATERIAS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       400-ALTA-MATERIA.
+           DISPLAY "Ingrese el codigo de materia (2 caracteres)"
+           ACCEPT w-mat-nueva.
+           DISPLAY "Ingrese el cuatrimestre de la carrera (1 a 99)"
+           ACCEPT w-cuat-nuevo.
+           DISPLAY "Ingrese el nombre de la materia"
+           ACCEPT w-nombre-nuevo.
+           DISPLAY "Ingrese el codigo de plan/carrera (2 caracteres)"
+           ACCEPT w-plan-nuevo.
+           PERFORM 410-VALIDAR-CUATRIMESTRE.
+           IF cuat-valido
+               PERFORM 420-BUSCAR-MATERIA
+               IF encontrado
+                   DISPLAY "Ya existe una materia con ese codigo"
+               ELSE
+                   IF w-cant-mat >= 99
+                       DISPLAY "Tabla de materias llena, no se puede "
+                               "agregar otra"
+                   ELSE
+                       ADD 1 TO w-cant-mat
+                       MOVE w-cuat-nuevo TO mat-cuatri(w-cant-mat)
+                       MOVE w-mat-nueva TO mat-mater(w-cant-mat)
+                       MOVE w-nombre-nuevo TO mat-nom-tab(w-cant-mat)
+                       MOVE w-plan-nuevo TO mat-plan-tab(w-cant-mat)
+                       DISPLAY "Materia agregada"
+                   END-IF
+               END-IF
+           END-IF.
+
+       410-VALIDAR-CUATRIMESTRE.
+           IF w-cuat-nuevo > 0 AND w-cuat-nuevo < 100
+               MOVE "S" TO w-cuat-ok
+           ELSE
+               MOVE "N" TO w-cuat-ok
+               DISPLAY "El cuatrimestre debe estar entre 1 y 99"
+           END-IF.
+
+       420-BUSCAR-MATERIA.
+           MOVE "N" TO w-encontrado.
+           PERFORM VARYING i FROM 1 BY 1
+               UNTIL i > w-cant-mat OR encontrado
+               IF mat-mater(i) = w-mat-nueva
+                   AND mat-plan-tab(i) = w-plan-nuevo
+                   MOVE "S" TO w-encontrado
+                   MOVE i TO w-pos-encontrada
+               END-IF
+           END-PERFORM.
+
+       500-BAJA-MATERIA.
+           DISPLAY "Ingrese el codigo de materia a eliminar"
+           ACCEPT w-mat-nueva.
+           DISPLAY "Ingrese el codigo de plan/carrera"
+           ACCEPT w-plan-nuevo.
+           PERFORM 420-BUSCAR-MATERIA.
+           IF encontrado
+               PERFORM 510-ELIMINAR-POSICION
+               DISPLAY "Materia eliminada"
+           ELSE
+               DISPLAY "No existe una materia con ese codigo"
+           END-IF.
+
+       510-ELIMINAR-POSICION.
+           PERFORM VARYING i FROM w-pos-encontrada BY 1
+               UNTIL i >= w-cant-mat
+               MOVE mat-cuatri(i + 1) TO mat-cuatri(i)
+               MOVE mat-mater(i + 1) TO mat-mater(i)
+               MOVE mat-nom-tab(i + 1) TO mat-nom-tab(i)
+               MOVE mat-plan-tab(i + 1) TO mat-plan-tab(i)
+           END-PERFORM.
+           MOVE ZERO TO mat-cuatri(w-cant-mat).
+           MOVE SPACES TO mat-mater(w-cant-mat).
+           MOVE SPACES TO mat-nom-tab(w-cant-mat).
+           MOVE SPACES TO mat-plan-tab(w-cant-mat).
+           SUBTRACT 1 FROM w-cant-mat.
+
+       600-MODIFICAR-MATERIA.
+           DISPLAY "Ingrese el codigo de materia a modificar"
+           ACCEPT w-mat-nueva.
+           DISPLAY "Ingrese el codigo de plan/carrera"
+           ACCEPT w-plan-nuevo.
+           PERFORM 420-BUSCAR-MATERIA.
+           IF encontrado
+               DISPLAY "Ingrese el nuevo cuatrimestre (1 a 99)"
+               ACCEPT w-cuat-nuevo
+               DISPLAY "Ingrese el nuevo nombre de la materia"
+               ACCEPT w-nombre-nuevo
+               DISPLAY "Ingrese el nuevo codigo de plan/carrera"
+               ACCEPT w-plan-nuevo
+               PERFORM 410-VALIDAR-CUATRIMESTRE
+               IF cuat-valido
+                   MOVE w-cuat-nuevo TO mat-cuatri(w-pos-encontrada)
+                   MOVE w-nombre-nuevo TO mat-nom-tab(w-pos-encontrada)
+                   MOVE w-plan-nuevo TO mat-plan-tab(w-pos-encontrada)
+                   DISPLAY "Materia modificada"
+               END-IF
+           ELSE
+               DISPLAY "No existe una materia con ese codigo"
+           END-IF.
+
+       700-LISTAR-MATERIAS.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > w-cant-mat
+               DISPLAY "CUATRIMESTRE: " mat-cuatri(i)
+                       " MATERIA: " mat-mater(i)
+                       " NOMBRE: " mat-nom-tab(i)
+                       " PLAN: " mat-plan-tab(i)
+           END-PERFORM.
+
+       900-GRABAR-ARCHIVO.
+           OPEN OUTPUT MATERIAS.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > w-cant-mat
+               MOVE mat-cuatri(i) TO mat-cuat
+               MOVE mat-mater(i) TO mat-mat
+               MOVE mat-nom-tab(i) TO mat-nombre
+               MOVE mat-plan-tab(i) TO mat-plan
+               WRITE mat-reg
+           END-PERFORM.
+           CLOSE MATERIAS.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
