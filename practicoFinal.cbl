@@ -17,7 +17,7 @@
            SELECT ALUMNOS ASSIGN to "..\alumnos.dat"
                ORGANIZATION is RELATIVE
                ACCESS MODE IS dynamic
-               RECORD key is rel-alu.
+               RELATIVE key is rel-alu.
 
            SELECT ESTADOS ASSIGN TO "..\estados.dat"
                ORGANIZATION IS INDEXED
@@ -31,6 +31,29 @@
            "..\materias.txt"
            ORGANIZATION is line SEQUENTIAL.
 
+           SELECT CORRELATIVAS ASSIGN TO "..\correlativas.txt"
+           ORGANIZATION is line SEQUENTIAL
+           FILE STATUS IS ws-estado-correl.
+
+           SELECT PARAM-REG ASSIGN TO "..\paramRegularidad.txt"
+           ORGANIZATION is line SEQUENTIAL
+           FILE STATUS IS ws-estado-preg.
+
+           SELECT CHECKPOINT ASSIGN TO "..\checkpointPracticoFinal.txt"
+           ORGANIZATION is line SEQUENTIAL
+           FILE STATUS IS ws-estado-chk.
+
+           SELECT EXCEPCIONES ASSIGN TO "..\excepcionesPF.txt"
+           ORGANIZATION is line SEQUENTIAL.
+
+           SELECT REG-VIGENTE ASSIGN TO "..\regularidadVigente.txt"
+           ORGANIZATION is line SEQUENTIAL
+           FILE STATUS IS ws-estado-regvig.
+
+           SELECT REG-PERDIDA ASSIGN TO "..\regularidadPerdida.txt"
+           ORGANIZATION is line SEQUENTIAL
+           FILE STATUS IS ws-estado-perdida.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SORT-ALU.
@@ -51,17 +74,36 @@
                    07 es-curso pic x.
                    07 es-secuen pic 9(3).
            03 es-nota pic 99.
+           03 es-anio pic 9(4).
 
        FD  ALUMNOS.
-       01  alu-reg.
-           03 al-legajo pic 9(5).
-           03 al-dni pic 9(8).
-           03 al-puntero pic 9(4).
+           COPY "COPY-ALUMNOS.cpy".
 
        FD  MATERIAS.
-       01  mat-reg.
-           03 mat-cuat pic 99.
-           03 mat-mat pic x(2).
+           COPY "COPY-MATERIAS.cpy".
+
+       FD  CORRELATIVAS.
+           COPY "COPY-CORRELATIVAS.cpy".
+
+       FD  PARAM-REG.
+       01  preg-reg.
+           03 preg-plan pic x(2).
+           03 preg-umbral pic 9(2).
+
+       FD  CHECKPOINT.
+       01  chk-reg.
+           03 chk-legajo pic 9(5).
+           03 chk-cuatri pic 9(2).
+
+       FD  EXCEPCIONES.
+       01  exc-reg pic x(80).
+
+       FD  REG-VIGENTE.
+       01  rv-reg.
+           03 rv-dni pic 9(8).
+
+       FD  REG-PERDIDA.
+       01  rp-linea pic x(80).
 
        WORKING-STORAGE SECTION.
        01  w-flag-sort pic 9.
@@ -78,17 +120,82 @@
        01  w-cont-cuat pic 9.
        01  w-max-cuat pic 99 value zero.
        01  tabla.
-           03 tab-materias  OCCURS 48 TIMES.
+           03 tab-materias  OCCURS 99 TIMES.
                05 vec-cuatri  pic 99.
                05 vec-mater pic x(2).
+               05 vec-nombre pic x(30).
+               05 vec-plan pic x(2).
        01  tabla-sec.
            03 tab-nro-sec OCCURS 999 times.
                05 vec-nro-sec pic 9(3).
+           COPY "COPY-HASH.cpy".
+       77  ws-estado-correl pic xx.
+       77  w-flag-correl pic 9 value 0.
+           88 fin-correl value 1.
+       01  w-cant-correl pic 999 value zero.
+       01  k pic 999.
+       01  tabla-correl.
+           03 tab-correl OCCURS 99 TIMES.
+               05 cor-mat-tab pic x(2).
+               05 cor-req-tab pic x(2).
+               05 cor-plan-tab pic x(2).
+       01  w-save-es-reg pic x(22).
+       01  w-materia-chequear pic x(2).
+       01  w-dni-chequear pic 9(8).
+       77  w-correl-flag pic x value "S".
+           88 correl-ok value "S".
+       77  w-req-aprobado pic x value "N".
+           88 req-aprobado value "S".
+       77  w-flag-est2 pic 9 value 0.
+       01  w-nota-aprobada pic 99 value 4.
+       77  ws-estado-preg pic xx.
+       77  w-flag-preg pic 9 value 0.
+           88 fin-preg value 1.
+       01  w-cant-preg pic 99 value zero.
+       01  tabla-preg.
+           03 tab-preg OCCURS 20 TIMES.
+               05 preg-plan-tab pic x(2).
+               05 preg-umbral-tab pic 9(2).
+       01  w-plan-alu pic x(2) value "01".
+       01  w-umbral-regularidad pic 9(2) value 4.
+       77  ws-estado-chk pic xx.
+       77  w-modo-restart pic x value "N".
+           88 modo-restart value "S".
+       01  w-chk-legajo pic 9(5) value zero.
+       01  w-chk-cuatri pic 9(2) value zero.
+       01  w-chk-ultimo-legajo pic 9(5) value zero.
+       01  w-chk-ultimo-cuatri pic 9(2) value zero.
+       01  w-exc-legajo pic 9(5) value zero.
+       01  w-exc-materia pic x(2) value spaces.
+       01  w-exc-cuatri pic 9(2) value zero.
+       01  w-razon-exc pic x(40) value spaces.
+       01  w-cont-excepciones pic 9(6) value zero.
+       01  w-cont-alumnos pic 9(6) value zero.
+       01  w-cont-creados pic 9(6) value zero.
+       01  w-cont-actualizados pic 9(6) value zero.
+       01  w-cont-regularidad pic 9(6) value zero.
+       01  w-cant-materias pic 99 value zero.
+       77  w-mat-plan-encontrada pic x value "N".
+           88 mat-plan-encontrada value "S".
+       01  w-idx-materia pic 99.
+       77  ws-estado-regvig pic xx.
+       77  ws-estado-perdida pic xx.
+       77  w-flag-regvig pic 9 value 0.
+           88 fin-regvig value 1.
+       01  w-cant-regulares pic 999 value zero.
+       01  tabla-regulares.
+           03 reg-vig-tab OCCURS 999 TIMES pic 9(8).
+       77  w-tenia-regularidad pic x value "N".
+           88 tenia-regularidad value "S".
+       77  w-ya-regular pic x value "N".
+           88 ya-regular value "S".
+       01  w-cont-perdidas pic 9(6) value zero.
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
            PERFORM 100-INICIO.
            PERFORM 300-LEER-SORT.
+           PERFORM 295-REANUDAR-DESDE-CHECKPOINT.
            perform 320-INICIO-SORT.
            perform until w-flag-sort is =1
               perform 400-INICIO-ALUMNOS
@@ -102,10 +209,60 @@
            PERFORM 1000-FIN-GENERAL.
             STOP RUN.
        100-INICIO.
+           OPEN OUTPUT EXCEPCIONES.
+           OPEN EXTEND REG-PERDIDA.
+           IF ws-estado-perdida = "35"
+               OPEN OUTPUT REG-PERDIDA
+           END-IF.
            PERFORM 200-CARGO-VECTOR.
+           PERFORM 250-CARGAR-CORRELATIVAS.
            PERFORM 205-POSICIONAR-ARCH.
            PERFORM 280-CARGAR-SEC.
+           PERFORM 260-CARGAR-PARAM-REG.
+           PERFORM 215-CARGAR-REGULARES.
            PERFORM 120-ABRIR-ARCHIVOS.
+           PERFORM 290-PREGUNTAR-RESTART.
+
+       215-CARGAR-REGULARES.
+           MOVE ZERO TO w-cant-regulares.
+           OPEN INPUT REG-VIGENTE.
+           IF ws-estado-regvig = "00"
+               PERFORM 216-LEER-REGVIG
+               MOVE 1 TO k
+               PERFORM UNTIL fin-regvig
+                   MOVE rv-dni TO reg-vig-tab(k)
+                   ADD 1 TO k
+                   PERFORM 216-LEER-REGVIG
+               END-PERFORM
+               COMPUTE w-cant-regulares = k - 1
+               CLOSE REG-VIGENTE
+           END-IF.
+
+       216-LEER-REGVIG.
+           READ REG-VIGENTE AT END MOVE 1 TO w-flag-regvig.
+
+       290-PREGUNTAR-RESTART.
+           DISPLAY "Reiniciar desde el ultimo checkpoint? (S/N): ".
+           ACCEPT w-modo-restart.
+           IF modo-restart
+               PERFORM 292-LEER-CHECKPOINT
+           END-IF.
+
+       292-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF ws-estado-chk = "00"
+               READ CHECKPOINT
+                   AT END MOVE "N" TO w-modo-restart
+                   NOT AT END
+                       MOVE chk-legajo TO w-chk-legajo
+                       MOVE chk-cuatri TO w-chk-cuatri
+               END-READ
+               CLOSE CHECKPOINT
+           ELSE
+               DISPLAY "No hay checkpoint previo, se procesa desde "
+                       "el inicio."
+               MOVE "N" TO w-modo-restart
+           END-IF.
 
        120-ABRIR-ARCHIVOS.
            OPEN INPUT ALUMNOS.
@@ -119,9 +276,12 @@
             PERFORM UNTIL fin-archivo
                MOVE mat-cuat to vec-cuatri(i)
                move mat-mat to vec-mater(i)
+               move mat-nombre to vec-nombre(i)
+               move mat-plan to vec-plan(i)
                ADD 1 TO i
                PERFORM 220-LEER-ARCH-MAT
             END-PERFORM.
+            COMPUTE w-cant-materias = i - 1.
             PERFORM 230-FIN-VECTOR.
        210-INICIO-MATERIAS.
            OPEN INPUT MATERIAS.
@@ -130,13 +290,66 @@
        230-FIN-VECTOR.
            CLOSE MATERIAS.
 
+       250-CARGAR-CORRELATIVAS.
+           MOVE ZERO TO w-cant-correl.
+           OPEN INPUT CORRELATIVAS.
+           IF ws-estado-correl = "00"
+               PERFORM 270-LEER-CORRELATIVAS
+               MOVE 1 TO k
+               PERFORM UNTIL fin-correl
+                   MOVE cor-materia TO cor-mat-tab(k)
+                   MOVE cor-requisito TO cor-req-tab(k)
+                   MOVE cor-plan TO cor-plan-tab(k)
+                   ADD 1 TO k
+                   PERFORM 270-LEER-CORRELATIVAS
+               END-PERFORM
+               COMPUTE w-cant-correl = k - 1
+               CLOSE CORRELATIVAS
+           END-IF.
+
+       270-LEER-CORRELATIVAS.
+           READ CORRELATIVAS AT END MOVE 1 TO w-flag-correl.
+
+       260-CARGAR-PARAM-REG.
+           MOVE ZERO TO w-cant-preg.
+           OPEN INPUT PARAM-REG.
+           IF ws-estado-preg = "00"
+               PERFORM 265-LEER-PARAM-REG
+               MOVE 1 TO k
+               PERFORM UNTIL fin-preg
+                   MOVE preg-plan TO preg-plan-tab(k)
+                   MOVE preg-umbral TO preg-umbral-tab(k)
+                   ADD 1 TO k
+                   PERFORM 265-LEER-PARAM-REG
+               END-PERFORM
+               COMPUTE w-cant-preg = k - 1
+               CLOSE PARAM-REG
+           END-IF.
+
+       265-LEER-PARAM-REG.
+           READ PARAM-REG AT END MOVE 1 TO w-flag-preg.
+
+       267-BUSCAR-UMBRAL-REGULARIDAD.
+           MOVE 4 TO w-umbral-regularidad.
+           PERFORM VARYING k FROM 1 BY 1 UNTIL k > w-cant-preg
+               IF preg-plan-tab(k) = w-plan-alu
+                   MOVE preg-umbral-tab(k) TO w-umbral-regularidad
+               END-IF
+           END-PERFORM.
+
        205-POSICIONAR-ARCH.
            MOVE 100 TO es-secuen.
            START ESTADOS key is > es-secuen
                INVALID key
                    DISPLAY "no encontre"
+                   MOVE ZERO TO w-exc-legajo
+                   MOVE SPACES TO w-exc-materia
+                   MOVE ZERO TO w-exc-cuatri
+                   MOVE "SIN POSICION INICIAL EN ESTADOS" TO w-razon-exc
+                   PERFORM 870-REGISTRAR-EXCEPCION
                not INVALID key
-                   PERFORM 280-CARGAR-SEC.
+                   PERFORM 280-CARGAR-SEC
+           END-START.
        280-CARGAR-SEC.
            PERFORM 600-LEER-ESTADO.
            PERFORM VARYING j from 1 by 1 until j >999 OR w-flag-est=1
@@ -146,20 +359,40 @@
            END-PERFORM.
        300-LEER-SORT.
            READ SORT-ALU AT END MOVE 1 TO w-flag-sort.
+       295-REANUDAR-DESDE-CHECKPOINT.
+           IF modo-restart
+               PERFORM UNTIL w-flag-sort = 1
+                   OR srt-legajo > w-chk-legajo
+                   OR (srt-legajo = w-chk-legajo
+                       AND srt-cuatri > w-chk-cuatri)
+                   PERFORM 300-LEER-SORT
+               END-PERFORM
+           END-IF.
        320-INICIO-SORT.
            MOVE srt-legajo to w-alu-ant.
        400-INICIO-ALUMNOS.
+           ADD 1 TO w-cont-alumnos.
            PERFORM 410-INICIALIZAR-VARIBLES.
            PERFORM 420-OBTENER-POSICION.
            PERFORM 440-LEER-ALUMNO.
            PERFORM 445-BUSCAR-DNI.
+           PERFORM 415-VERIFICAR-REGULARIDAD-VIGENTE.
        410-INICIALIZAR-VARIBLES.
            MOVE ZERO TO w-cont-cuat.
            MOVE ZERO TO w-max-cuat.
+
+       415-VERIFICAR-REGULARIDAD-VIGENTE.
+           MOVE "N" TO w-tenia-regularidad.
+           PERFORM VARYING k FROM 1 BY 1 UNTIL k > w-cant-regulares
+               IF reg-vig-tab(k) = al-dni
+                   MOVE "S" TO w-tenia-regularidad
+               END-IF
+           END-PERFORM.
        420-OBTENER-POSICION.
            PERFORM 430-FUNCION-HASHING.
        430-FUNCION-HASHING.
-           DIVIDE 2377 INTO w-alu-ant GIVING w-resul REMAINDER rel-alu.
+           DIVIDE w-modulo-hash INTO w-alu-ant GIVING w-resul
+               REMAINDER rel-alu.
            add 1 to rel-alu.
            MOVE rel-alu to w-resto.
            read ALUMNOS.
@@ -167,9 +400,15 @@
        440-LEER-ALUMNO.
            START ALUMNOS KEY IS EQUAL rel-alu
                INVALID KEY
-               DISPLAY "EXPLOTO TODO"
+                   DISPLAY "EXPLOTO TODO"
+                   MOVE w-alu-ant TO w-exc-legajo
+                   MOVE srt-materia TO w-exc-materia
+                   MOVE srt-cuatri TO w-exc-cuatri
+                   MOVE "ALUMNO NO ENCONTRADO EN HASH" TO w-razon-exc
+                   PERFORM 870-REGISTRAR-EXCEPCION
                NOT INVALID KEY
-                PERFORM 445-BUSCAR-DNI.
+                   PERFORM 445-BUSCAR-DNI
+           END-START.
 
        445-BUSCAR-DNI.
             READ ALUMNOS
@@ -207,11 +446,64 @@
            PERFORM 610-CAMBIAR-NOTA.
 
        590-GENERAR-NUEVO.
-           MOVE srt-curso TO es-curso.
-           MOVE srt-nota TO es-nota.
-           add 1 to j.
-           MOVE j to es-secuen.
-           WRITE es-reg.
+           MOVE srt-materia TO w-materia-chequear.
+           PERFORM 560-VERIFICAR-CORRELATIVA.
+           IF correl-ok
+               MOVE srt-curso TO es-curso
+               MOVE srt-nota TO es-nota
+               add 1 to j
+               MOVE j to es-secuen
+               MOVE FUNCTION CURRENT-DATE(1:4) TO es-anio
+               WRITE es-reg
+               ADD 1 TO w-cont-creados
+           ELSE
+               DISPLAY "No se registra " srt-materia
+                       " correlativa pendiente para DNI " es-dni
+           END-IF.
+
+       560-VERIFICAR-CORRELATIVA.
+           MOVE es-reg TO w-save-es-reg.
+           MOVE es-dni TO w-dni-chequear.
+           SET correl-ok TO TRUE.
+           PERFORM VARYING k FROM 1 BY 1 UNTIL k > w-cant-correl
+               IF cor-mat-tab(k) = w-materia-chequear
+                   AND cor-plan-tab(k) = w-plan-alu
+                   PERFORM 570-BUSCAR-APROBADA
+                   IF NOT req-aprobado
+                       MOVE "N" TO w-correl-flag
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE w-save-es-reg TO es-reg.
+
+       570-BUSCAR-APROBADA.
+           MOVE w-dni-chequear TO es-dni.
+           MOVE cor-req-tab(k) TO es-materia.
+           MOVE ZERO TO es-cuatri.
+           MOVE SPACE TO es-curso.
+           MOVE ZERO TO es-secuen.
+           MOVE "N" TO w-req-aprobado.
+           MOVE 0 TO w-flag-est2.
+           START ESTADOS KEY IS NOT LESS THAN es-llave
+               INVALID KEY
+                   MOVE 1 TO w-flag-est2
+           END-START.
+           PERFORM UNTIL w-flag-est2 = 1
+               READ ESTADOS NEXT RECORD
+                   AT END MOVE 1 TO w-flag-est2
+               END-READ
+               IF w-flag-est2 = 0
+                   IF es-dni = w-dni-chequear
+                       AND es-materia = cor-req-tab(k)
+                       IF es-nota >= w-nota-aprobada
+                           MOVE "S" TO w-req-aprobado
+                           MOVE 1 TO w-flag-est2
+                       END-IF
+                   ELSE
+                       MOVE 1 TO w-flag-est2
+                   END-IF
+               END-IF
+           END-PERFORM.
 
        600-LEER-ESTADO.
            READ ESTADOS at end move 1 to w-flag-est.
@@ -219,8 +511,11 @@
        610-CAMBIAR-NOTA.
            MOVE srt-nota TO es-nota.
            REWRITE es-reg.
+           ADD 1 TO w-cont-actualizados.
        700-PROCESO-ALU.
            PERFORM 710-CALCULO-MAX.
+           MOVE srt-legajo TO w-chk-ultimo-legajo.
+           MOVE srt-cuatri TO w-chk-ultimo-cuatri.
 
 
        710-CALCULO-MAX.
@@ -228,24 +523,126 @@
                move srt-cuatri to w-max-cuat
                add 1 to w-cont-cuat
            else
+               IF tenia-regularidad
+                   PERFORM 715-REGISTRAR-PERDIDA-REGULARIDAD
+               END-IF
                move zero to w-cont-cuat
            END-IF.
 
+       715-REGISTRAR-PERDIDA-REGULARIDAD.
+           MOVE SPACES TO rp-linea.
+           STRING "REGULARIDAD PERDIDA - LEGAJO=" DELIMITED BY SIZE
+               al-legajo DELIMITED BY SIZE
+               " DNI=" DELIMITED BY SIZE
+               al-dni DELIMITED BY SIZE
+               " CUATRIMESTRE=" DELIMITED BY SIZE
+               srt-cuatri DELIMITED BY SIZE
+               INTO rp-linea.
+           WRITE rp-linea.
+           ADD 1 TO w-cont-perdidas.
+           MOVE "N" TO w-tenia-regularidad.
+           PERFORM VARYING k FROM 1 BY 1 UNTIL k > w-cant-regulares
+               IF reg-vig-tab(k) = al-dni
+                   MOVE ZERO TO reg-vig-tab(k)
+               END-IF
+           END-PERFORM.
+
        800-FIN-ALUMNOS.
            PERFORM 830-EVALUO-REGISTRO.
+           PERFORM 860-GRABAR-CHECKPOINT.
 
        830-EVALUO-REGISTRO.
-           IF w-cont-cuat >=4
+           PERFORM 267-BUSCAR-UMBRAL-REGULARIDAD.
+           IF w-cont-cuat >= w-umbral-regularidad
                PERFORM 850-AGREGAR-REGISTRO.
 
+       860-GRABAR-CHECKPOINT.
+           MOVE w-chk-ultimo-legajo TO chk-legajo.
+           MOVE w-chk-ultimo-cuatri TO chk-cuatri.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE chk-reg.
+           CLOSE CHECKPOINT.
+
+       870-REGISTRAR-EXCEPCION.
+           ADD 1 TO w-cont-excepciones.
+           MOVE SPACES TO exc-reg.
+           STRING w-razon-exc DELIMITED BY SIZE
+               " LEGAJO=" DELIMITED BY SIZE
+               w-exc-legajo DELIMITED BY SIZE
+               " MATERIA=" DELIMITED BY SIZE
+               w-exc-materia DELIMITED BY SIZE
+               " CUATRI=" DELIMITED BY SIZE
+               w-exc-cuatri DELIMITED BY SIZE
+               INTO exc-reg.
+           WRITE exc-reg.
+
 
        850-AGREGAR-REGISTRO.
            ADD 1 TO es-cuatri.
-           MOVE vec-cuatri(es-cuatri) TO es-cuatri.
-           MOVE vec-mater(es-cuatri) TO es-materia.
-           WRITE es-reg.
+           PERFORM 855-BUSCAR-MATERIA-PLAN.
+           IF mat-plan-encontrada
+               MOVE es-materia TO w-materia-chequear
+               PERFORM 560-VERIFICAR-CORRELATIVA
+               IF correl-ok
+                   MOVE FUNCTION CURRENT-DATE(1:4) TO es-anio
+                   WRITE es-reg
+                   ADD 1 TO w-cont-regularidad
+                   PERFORM 856-REGISTRAR-REGULARIDAD-VIGENTE
+               ELSE
+                   DISPLAY "No se registra " es-materia
+                           " correlativa pendiente para DNI " es-dni
+               END-IF
+           ELSE
+               DISPLAY "No hay materia de cuatrimestre " es-cuatri
+                       " en el plan " w-plan-alu " para DNI " es-dni
+           END-IF.
+
+       856-REGISTRAR-REGULARIDAD-VIGENTE.
+           MOVE "N" TO w-ya-regular.
+           PERFORM VARYING k FROM 1 BY 1 UNTIL k > w-cant-regulares
+               IF reg-vig-tab(k) = es-dni
+                   MOVE "S" TO w-ya-regular
+               END-IF
+           END-PERFORM.
+           IF NOT ya-regular
+               ADD 1 TO w-cant-regulares
+               MOVE es-dni TO reg-vig-tab(w-cant-regulares)
+           END-IF.
+
+       855-BUSCAR-MATERIA-PLAN.
+           MOVE "N" TO w-mat-plan-encontrada.
+           PERFORM VARYING w-idx-materia FROM 1 BY 1
+               UNTIL w-idx-materia > w-cant-materias
+               OR mat-plan-encontrada
+               IF vec-cuatri(w-idx-materia) = es-cuatri
+                   AND vec-plan(w-idx-materia) = w-plan-alu
+                   MOVE "S" TO w-mat-plan-encontrada
+                   MOVE vec-mater(w-idx-materia) TO es-materia
+               END-IF
+           END-PERFORM.
 
        1000-FIN-GENERAL.
-           CLOSE ALUMNOS SORT-ALU ESTADOS.
+           PERFORM 910-GRABAR-REGULARES.
+           PERFORM 900-IMPRIMIR-RESUMEN.
+           CLOSE ALUMNOS SORT-ALU ESTADOS EXCEPCIONES REG-PERDIDA.
+
+       910-GRABAR-REGULARES.
+           OPEN OUTPUT REG-VIGENTE.
+           PERFORM VARYING k FROM 1 BY 1 UNTIL k > w-cant-regulares
+               IF reg-vig-tab(k) NOT = ZERO
+                   MOVE reg-vig-tab(k) TO rv-dni
+                   WRITE rv-reg
+               END-IF
+           END-PERFORM.
+           CLOSE REG-VIGENTE.
+
+       900-IMPRIMIR-RESUMEN.
+           DISPLAY "---- RESUMEN DEL PROCESO ----".
+           DISPLAY "ALUMNOS PROCESADOS.......: " w-cont-alumnos.
+           DISPLAY "ESTADOS CREADOS..........: " w-cont-creados.
+           DISPLAY "ESTADOS ACTUALIZADOS......: " w-cont-actualizados.
+           DISPLAY "REGULARIDADES AGREGADAS...: " w-cont-regularidad.
+           DISPLAY "REGULARIDADES PERDIDAS....: " w-cont-perdidas.
+           DISPLAY "EXCEPCIONES REGISTRADAS...: " w-cont-excepciones.
 
        END PROGRAM YOUR-PROGRAM-NAME.
