@@ -16,7 +16,12 @@
                    ORGANIZATION IS INDEXED
                    ACCESS MODE IS SEQUENTIAL
                    RECORD KEY IS es-llave
-                   ALTERNATE RECORD KEY IS es-sec WITH DUPLICATES.
+                   ALTERNATE RECORD KEY IS es-sec WITH DUPLICATES
+                   FILE STATUS IS ws-estado-est.
+           SELECT RECHAZOS ASSIGN TO "..\rechazosTexAindex.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT MATERIAS ASSIGN TO "..\materias.txt"
+           ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ESTADOS.
@@ -29,6 +34,7 @@
                    07 es-curso pic x.
                    07 es-nota pic 99.
                    07 es-secuen pic 9(3).
+           03 es-anio pic 9(4).
        FD  ESTA.
        01  es-tex-reg.
            03 es-tex-dni pic 9(8).
@@ -37,9 +43,31 @@
            03 es-tex-curso pic x.
            03 es-tex-nota pic 99.
            03 es-tex-secuen pic 9(3).
+       FD  RECHAZOS.
+       01  rec-rechazo pic x(80).
+       FD  MATERIAS.
+           COPY "COPY-MATERIAS.cpy".
        WORKING-STORAGE SECTION.
+       77  ws-estado-est pic xx.
        77  w-flag-esta pic 9.
            88 fin-archivo value 1.
+       77  w-flag-mat pic 9 value 0.
+           88 fin-archivo-mat value 1.
+       01  w-cont-leidos pic 9(6) value zero.
+       01  w-cont-grabados pic 9(6) value zero.
+       01  w-cont-rechazados pic 9(6) value zero.
+       01  w-razon-rechazo pic x(30) value spaces.
+       77  w-registro-valido pic x value "S".
+           88 registro-valido value "S".
+       77  w-materia-encontrada pic x value "N".
+           88 materia-encontrada value "S".
+       01  w-idx-mat pic 99.
+       01  w-cant-mat pic 99 value zero.
+       01  tabla-mat.
+           03 tab-materias OCCURS 99 TIMES.
+               05 mat-cuatri pic 99.
+               05 mat-mater pic x(2).
+               05 mat-nom-tab pic x(30).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO.
@@ -52,19 +80,96 @@
             STOP RUN.
         100-INICIO.
            OPEN INPUT ESTA.
-           OPEN OUTPUT ESTADOS.
+           OPEN I-O ESTADOS.
+           IF ws-estado-est = "35"
+               OPEN OUTPUT ESTADOS
+           END-IF.
+           OPEN OUTPUT RECHAZOS.
+           PERFORM 110-CARGAR-MATERIAS.
+
+       110-CARGAR-MATERIAS.
+           OPEN INPUT MATERIAS.
+           PERFORM 120-LEER-MATERIAS.
+           PERFORM UNTIL fin-archivo-mat
+               ADD 1 TO w-cant-mat
+               MOVE mat-cuat TO mat-cuatri(w-cant-mat)
+               MOVE mat-mat TO mat-mater(w-cant-mat)
+               MOVE mat-nombre TO mat-nom-tab(w-cant-mat)
+               PERFORM 120-LEER-MATERIAS
+           END-PERFORM.
+           CLOSE MATERIAS.
+
+       120-LEER-MATERIAS.
+           READ MATERIAS AT END MOVE 1 TO w-flag-mat.
+
        200-LEER-ARCH-FACT.
            READ ESTA AT END MOVE 1 TO w-flag-esta.
+
        300-PROCESO.
-           move es-tex-dni to es-dni.
-           move es-tex-materia to es-materia.
-           move es-tex-cuatri to es-cuatri.
-           move es-tex-curso to es-curso.
-           move es-tex-nota to es-nota.
-           move es-tex-secuen to es-secuen.
-           write es-reg.
-           DISPLAY es-reg.
+           ADD 1 TO w-cont-leidos.
+           PERFORM 310-VALIDAR-REGISTRO.
+           IF registro-valido
+               move es-tex-dni to es-dni
+               move es-tex-materia to es-materia
+               move es-tex-cuatri to es-cuatri
+               move es-tex-curso to es-curso
+               move es-tex-nota to es-nota
+               move es-tex-secuen to es-secuen
+               move FUNCTION CURRENT-DATE(1:4) to es-anio
+               write es-reg
+                   INVALID KEY
+                       MOVE "LLAVE DUPLICADA" TO w-razon-rechazo
+                       PERFORM 320-RECHAZAR-REGISTRO
+                   NOT INVALID KEY
+                       ADD 1 TO w-cont-grabados
+                       DISPLAY es-reg
+               END-WRITE
+           ELSE
+               PERFORM 320-RECHAZAR-REGISTRO
+           END-IF.
+
+       310-VALIDAR-REGISTRO.
+           MOVE "S" TO w-registro-valido.
+           IF es-tex-dni = ZERO OR es-tex-dni < 1000000
+               MOVE "N" TO w-registro-valido
+               MOVE "DNI INVALIDO" TO w-razon-rechazo
+           END-IF.
+           IF registro-valido
+               PERFORM 315-VALIDAR-MATERIA
+           END-IF.
+           IF registro-valido
+               AND (es-tex-nota < 0 OR es-tex-nota > 10)
+               MOVE "N" TO w-registro-valido
+               MOVE "NOTA FUERA DE RANGO" TO w-razon-rechazo
+           END-IF.
+
+       315-VALIDAR-MATERIA.
+           MOVE "N" TO w-materia-encontrada.
+           PERFORM VARYING w-idx-mat FROM 1 BY 1
+               UNTIL w-idx-mat > w-cant-mat OR materia-encontrada
+               IF mat-mater(w-idx-mat) = es-tex-materia
+                   MOVE "S" TO w-materia-encontrada
+               END-IF
+           END-PERFORM.
+           IF NOT materia-encontrada
+               MOVE "N" TO w-registro-valido
+               MOVE "MATERIA INEXISTENTE" TO w-razon-rechazo
+           END-IF.
+
+       320-RECHAZAR-REGISTRO.
+           ADD 1 TO w-cont-rechazados.
+           MOVE SPACES TO rec-rechazo.
+           STRING w-razon-rechazo DELIMITED BY SIZE
+               ": " DELIMITED BY SIZE
+               es-tex-reg DELIMITED BY SIZE
+               INTO rec-rechazo.
+           WRITE rec-rechazo.
+
        400-FIN.
+           DISPLAY "REGISTROS LEIDOS.....: " w-cont-leidos.
+           DISPLAY "REGISTROS GRABADOS...: " w-cont-grabados.
+           DISPLAY "REGISTROS RECHAZADOS.: " w-cont-rechazados.
            CLOSE ESTA.
            CLOSE ESTADOS.
+           CLOSE RECHAZOS.
        END PROGRAM YOUR-PROGRAM-NAME.
