@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Defaults are used when "..\paramAlu.txt" is missing, so every
+      * program keeps working with the original hardcoded sizing.
+      ******************************************************************
+       77  w-tam-tabla pic 9(5) value 2500.
+       77  w-frontera pic 9(4) value 2378.
+       77  ws-estado-param pic xx.
+       77  w-flag-param pic 9 value zero.
+           88 fin-param value 1.
