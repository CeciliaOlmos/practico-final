@@ -17,18 +17,20 @@
        DATA DIVISION.
        FILE SECTION.
        FD  MATERIAS.
-       01  mat-reg.
-           03 mat-cuat pic 99.
-           03 mat-mat pic x(2).
+           COPY "COPY-MATERIAS.cpy".
        WORKING-STORAGE SECTION.
        77  w-flag-mat pic 9.
            88 fin-archivo value 1.
        01  i pic 99.
+       01  j pic 99.
+       77  w-mat-duplicada pic x value "N".
+           88 mat-duplicada value "S".
 
        01  tabla.
            03 tab-materias  OCCURS 99 TIMES.
                05 mat-cuatri  pic 99.
                05 mat-mater pic x(2).
+               05 mat-nom-tab pic x(30).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -36,9 +38,15 @@
             PERFORM 200-LEER-ARCH.
             MOVE 1 to i.
             PERFORM UNTIL fin-archivo
-               MOVE mat-cuat to mat-cuatri(i)
-               move mat-mat to mat-mater(i)
-               ADD 1 TO i
+               PERFORM 210-VERIFICAR-DUPLICADA
+               IF mat-duplicada
+                   DISPLAY "Materia duplicada ignorada: " mat-mat
+               ELSE
+                   MOVE mat-cuat to mat-cuatri(i)
+                   move mat-mat to mat-mater(i)
+                   move mat-nombre to mat-nom-tab(i)
+                   ADD 1 TO i
+               END-IF
                PERFORM 200-LEER-ARCH
             END-PERFORM.
             PERFORM 700-FIN.
@@ -47,11 +55,21 @@
            OPEN INPUT MATERIAS.
        200-LEER-ARCH.
            READ MATERIAS at end move 1 to w-flag-mat.
+
+       210-VERIFICAR-DUPLICADA.
+           MOVE "N" TO w-mat-duplicada.
+           PERFORM VARYING j FROM 1 BY 1
+               UNTIL j >= i OR mat-duplicada
+               IF mat-mater(j) = mat-mat
+                   MOVE "S" TO w-mat-duplicada
+               END-IF
+           END-PERFORM.
        300-MOSTRAR.
            MOVE 1 TO i.
            PERFORM VARYING i FROM 1 BY 1 UNTIL i>49
                IF mat-cuatri(i)>0
-                   DISPLAY mat-cuatri(i) mat-mater(i)
+                   DISPLAY mat-cuatri(i) mat-mater(i) " "
+                           mat-nom-tab(i)
 
            END-PERFORM.
 
