@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Shared ALUMNOS record layout (alumnos.dat), used by every
+      * program that opens the relative ALUMNOS file so the physical
+      * layout never drifts between them.
+      ******************************************************************
+       01  alu-reg.
+           03 al-legajo pic 9(5).
+           03 al-dni pic 9(8).
+           03 al-nombre pic x(30).
+           03 al-contacto pic x(20).
+           03 al-puntero pic 9(4).
+           03 al-cohorte pic 9(4).
