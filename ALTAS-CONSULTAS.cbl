@@ -13,13 +13,30 @@
            ORGANIZATION RELATIVE
            ACCESS MODE is DYNAMIC
            RELATIVE key is rel-alu.
+           SELECT ALTA-BATCH ASSIGN TO "..\altas.txt"
+           ORGANIZATION is line SEQUENTIAL.
+           SELECT AUDITORIA ASSIGN TO "..\auditoria.txt"
+           ORGANIZATION is line SEQUENTIAL
+           FILE STATUS IS ws-estado-aud.
+           COPY "COPY-PARAMALU-SEL.cpy".
        DATA DIVISION.
        FILE SECTION.
        FD  ALUMNOS.
-       01  alu-reg.
-           03 al-legajo pic 9(5).
-           03 al-dni pic 9(8).
-           03 al-puntero pic 9(4).
+           COPY "COPY-ALUMNOS.cpy".
+
+       FD  ALTA-BATCH.
+       01  bat-reg.
+           03 bat-legajo pic 9(5).
+           03 bat-dni pic 9(8).
+
+       FD  AUDITORIA.
+       01  aud-reg.
+           03 aud-legajo pic 9(5).
+           03 aud-dni pic 9(8).
+           03 aud-operacion pic x(10).
+           03 aud-fecha-hora pic x(21).
+           03 aud-operador pic x(10).
+           COPY "COPY-PARAMALU-FD.cpy".
 
        WORKING-STORAGE SECTION.
        77  sen pic 9.
@@ -31,8 +48,36 @@
        01  w-soc-ant pic 9(5).
        01  w-resul pic 9(3).
        01  w-resto pic 9(3).
-       77  w-oficina pic 9(4) value 2378.
+       77  w-oficina pic 9(4) value zero.
        01  w-posicion-nula pic 9(3) VALUE ZERO.
+       77  w-flag-batch pic 9 value 0.
+           88 fin-batch value 1.
+       77  w-modo-batch pic x value "N".
+           88 modo-batch value "S".
+       01  w-dni-batch pic 9(8) value zero.
+       01  w-cont-exito pic 9(5) value zero.
+       01  w-cont-rechazo pic 9(5) value zero.
+       77  w-resultado-alta pic x value space.
+           88 alta-exitosa value "E".
+           88 alta-rechazada value "R".
+       77  ws-estado-aud pic xx.
+       01  w-operacion pic x(10).
+       01  w-fecha-hora pic x(21).
+       77  w-dni-duplicado pic x value "N".
+           88 dni-duplicado value "S".
+       77  w-dni-valido pic x value "S".
+           88 dni-valido value "S".
+       01  w-legajo-duplicado pic 9(5).
+       01  w-rel-scan pic 9(4).
+       01  w-tmp-legajo pic 9(5).
+       01  w-tmp-dni pic 9(8).
+       01  w-tmp-nombre pic x(30).
+       01  w-tmp-contacto pic x(20).
+       01  w-tmp-puntero pic 9(4).
+       01  w-tmp-rel pic 9(4).
+       77  w-operador pic x(10) value spaces.
+           COPY "COPY-HASH.cpy".
+           COPY "COPY-PARAMALU-WS.cpy".
 
       ******************************************************************
       ******************************************************************
@@ -51,9 +96,17 @@
       ******************************************************************
       ******************************************************************
        100-INICIO.
+           PERFORM 900-LEER-PARAMETROS.
+           MOVE w-frontera TO w-oficina.
            OPEN I-O ALUMNOS.
+           PERFORM 960-ABRIR-AUDITORIA.
+           PERFORM 105-IDENTIFICAR-OPERADOR.
            move w-oficina to w-posicion-nula.
 
+       105-IDENTIFICAR-OPERADOR.
+           DISPLAY "Ingrese su codigo de operador"
+           ACCEPT w-operador.
+
        110-PRIMER-POSICION-VACIA.
            MOVE w-oficina TO rel-alu
            START ALUMNOS KEY IS = rel-alu
@@ -70,34 +123,69 @@
            DISPLAY "  1- ALTA"
            DISPLAY "  2- CONSULTA"
            DISPLAY "  3- FIN"
+           DISPLAY "  4- BAJA"
+           DISPLAY "  5- ALTA MASIVA"
+           DISPLAY "  6- MODIFICACION"
            DISPLAY "..................................... ".
            ACCEPT w-llave-menu.
            PERFORM 210-VALIDAR-OPCION.
 
        210-VALIDAR-OPCION.
-           PERFORM UNTIL w-llave-menu < 4 AND w-llave-menu >0
+           PERFORM UNTIL w-llave-menu < 7 AND w-llave-menu >0
                DISPLAY "Opcion incorrecta"
                PERFORM 200-MENU
            END-PERFORM.
 
        300-PROCESO.
            IF w-llave-menu is EQUAL 1
-               PERFORM 400-ALTA
+               IF w-operador = SPACES
+                   DISPLAY "Debe identificarse con operador antes de"
+                   DISPLAY "dar altas"
+               ELSE
+                   PERFORM 400-ALTA
+               END-IF
            ELSE
-               PERFORM 600-CONSULTA
+               IF w-llave-menu is EQUAL 2
+                   PERFORM 600-CONSULTA
+               ELSE
+                   IF w-llave-menu is EQUAL 4
+                       PERFORM 700-BAJA
+                   ELSE
+                       IF w-llave-menu is EQUAL 5
+                           IF w-operador = SPACES
+                               DISPLAY "Debe identificarse con operador"
+                               DISPLAY "antes de dar altas"
+                           ELSE
+                               PERFORM 750-ALTA-MASIVA
+                           END-IF
+                       ELSE
+                           IF w-llave-menu is EQUAL 6
+                               IF w-operador = SPACES
+                                   DISPLAY "Debe identificarse con "
+                                   DISPLAY "operador antes de modificar"
+                               ELSE
+                                   PERFORM 780-MODIFICACION
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
 
        400-ALTA.
            PERFORM 405-PIDO-SOCIO.
            PERFORM 410-INVOCAR-FUNCION-HASHING.
            PERFORM 420-BUSCAR-UBICACION.
+           MOVE "ALTA" TO w-operacion.
+           PERFORM 970-REGISTRAR-AUDITORIA.
 
        405-PIDO-SOCIO.
            DISPLAY "Ingrese legajo del alumno".
            ACCEPT w-soc-ant.
 
        410-INVOCAR-FUNCION-HASHING.
-           DIVIDE 97 INTO w-soc-ant GIVING w-resul REMAINDER rel-alu.
+           DIVIDE w-modulo-hash INTO w-soc-ant GIVING w-resul
+               REMAINDER rel-alu.
            add 1 to rel-alu.
            MOVE rel-alu to w-resto.
 
@@ -120,25 +208,110 @@
        440-PRIMER-INGRESO.
             MOVE w-soc-ant to al-legajo
                PERFORM 450-PIDO-NOMBRE
-               PERFORM 470-ACTUALIZAR-SOCIO.
+               IF NOT dni-valido
+                   MOVE ZERO TO al-legajo
+                   DISPLAY "DNI invalido, alta rechazada para legajo "
+                           w-soc-ant
+                   SET alta-rechazada TO TRUE
+               ELSE
+                   PERFORM 445-VERIFICAR-DNI-DUPLICADO
+                   IF dni-duplicado
+                       DISPLAY "DNI ya registrado para el legajo "
+                               w-legajo-duplicado
+                       SET alta-rechazada TO TRUE
+                   ELSE
+                       PERFORM 449-ASIGNAR-COHORTE
+                       PERFORM 470-ACTUALIZAR-SOCIO
+                       SET alta-exitosa TO TRUE
+                   END-IF
+               END-IF.
+
+       449-ASIGNAR-COHORTE.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO al-cohorte.
 
        460-INGRESO-EXISTENTE.
            DISPLAY "El socio ya se encuentra registrado"
-           PERFORM 620-MOSTRAR-SOCIO.
+           PERFORM 620-MOSTRAR-SOCIO
+           SET alta-rechazada TO TRUE.
 
        470-ACTUALIZAR-SOCIO.
            REWRITE alu-reg.
 
        450-PIDO-NOMBRE.
-           DISPLAY "Ingrese el DNI".
-           ACCEPT al-dni.
+           IF modo-batch
+               MOVE w-dni-batch TO al-dni
+               PERFORM 448-VALIDAR-DNI
+               MOVE SPACES TO al-nombre
+               MOVE SPACES TO al-contacto
+           ELSE
+               PERFORM WITH TEST AFTER
+                   UNTIL dni-valido
+                   DISPLAY "Ingrese el DNI"
+                   ACCEPT al-dni
+                   PERFORM 448-VALIDAR-DNI
+                   IF NOT dni-valido
+                       DISPLAY "DNI invalido (cero o con pocos digitos "
+                           "significativos), reingrese"
+                   END-IF
+               END-PERFORM
+               DISPLAY "Ingrese el nombre del alumno"
+               ACCEPT al-nombre
+               DISPLAY "Ingrese un contacto (email o telefono)"
+               ACCEPT al-contacto
+           END-IF.
+
+       448-VALIDAR-DNI.
+           IF al-dni = ZERO OR al-dni < 1000000
+               MOVE "N" TO w-dni-valido
+           ELSE
+               MOVE "S" TO w-dni-valido
+           END-IF.
 
        455-MOVER-VARIABLES.
            MOVE al-puntero to rel-alu.
            MOVE w-soc-ant TO al-legajo.
            MOVE ZERO to al-puntero.
            PERFORM 450-PIDO-NOMBRE.
-           PERFORM 470-ACTUALIZAR-SOCIO.
+           IF NOT dni-valido
+               DISPLAY "DNI invalido, alta rechazada para legajo "
+                       w-soc-ant
+               SET alta-rechazada TO TRUE
+           ELSE
+               PERFORM 445-VERIFICAR-DNI-DUPLICADO
+               IF dni-duplicado
+                   DISPLAY "DNI ya registrado para el legajo "
+                           w-legajo-duplicado
+                   SET alta-rechazada TO TRUE
+               ELSE
+                   PERFORM 449-ASIGNAR-COHORTE
+                   PERFORM 470-ACTUALIZAR-SOCIO
+                   SET alta-exitosa TO TRUE
+               END-IF
+           END-IF.
+
+       445-VERIFICAR-DNI-DUPLICADO.
+           MOVE "N" TO w-dni-duplicado.
+           MOVE al-legajo TO w-tmp-legajo.
+           MOVE al-dni TO w-tmp-dni.
+           MOVE al-nombre TO w-tmp-nombre.
+           MOVE al-contacto TO w-tmp-contacto.
+           MOVE al-puntero TO w-tmp-puntero.
+           MOVE rel-alu TO w-tmp-rel.
+           PERFORM VARYING w-rel-scan FROM 1 BY 1
+               UNTIL w-rel-scan > w-tam-tabla OR dni-duplicado
+               MOVE w-rel-scan TO rel-alu
+               PERFORM 430-LEER-SOCIO
+               IF al-legajo NOT = ZERO AND al-dni = w-tmp-dni
+                   MOVE "S" TO w-dni-duplicado
+                   MOVE al-legajo TO w-legajo-duplicado
+               END-IF
+           END-PERFORM.
+           MOVE w-tmp-rel TO rel-alu.
+           MOVE w-tmp-legajo TO al-legajo.
+           MOVE w-tmp-dni TO al-dni.
+           MOVE w-tmp-nombre TO al-nombre.
+           MOVE w-tmp-contacto TO al-contacto.
+           MOVE w-tmp-puntero TO al-puntero.
 
        480-UBICAR-SINONIMO.
             PERFORM UNTIL al-puntero is =0
@@ -179,9 +352,13 @@
              ELSE
                 PERFORM 630-BUSCAR-SOCIO-SINONIMO
             END-IF.
+            MOVE "CONSULTA" TO w-operacion.
+            PERFORM 970-REGISTRAR-AUDITORIA.
 
        620-MOSTRAR-SOCIO.
-            display "LEGAJO: ",al-legajo," DNI: ", al-dni.
+            display "LEGAJO: ",al-legajo," DNI: ", al-dni,
+                    " NOMBRE: ", al-nombre," CONTACTO: ", al-contacto,
+                    " COHORTE: ", al-cohorte.
 
 
        630-BUSCAR-SOCIO-SINONIMO.
@@ -194,9 +371,135 @@
             PERFORM 620-MOSTRAR-SOCIO
            ELSE
                DISPLAY "El legajo ingresado no se encuentra"
+               MOVE ZERO TO al-dni
            END-IF.
 
+       700-BAJA.
+            PERFORM 405-PIDO-SOCIO.
+            PERFORM 410-INVOCAR-FUNCION-HASHING.
+            PERFORM 430-LEER-SOCIO.
+             IF al-legajo = 0
+                DISPLAY "El legajo ingresado no se encuentra"
+             ELSE
+                IF  w-soc-ant = al-legajo
+                    PERFORM 720-CONFIRMAR-BAJA
+                ELSE
+                    PERFORM 730-BAJA-SINONIMO
+                END-IF
+            END-IF.
+            MOVE "BAJA" TO w-operacion.
+            PERFORM 970-REGISTRAR-AUDITORIA.
+
+       730-BAJA-SINONIMO.
+           PERFORM UNTIL al-puntero is =0 or w-soc-ant is =al-legajo
+               MOVE  al-puntero to rel-alu
+               PERFORM 430-LEER-SOCIO
+           END-PERFORM
+           IF  w-soc-ant = al-legajo
+            PERFORM 720-CONFIRMAR-BAJA
+           ELSE
+               DISPLAY "El legajo ingresado no se encuentra"
+               MOVE ZERO TO al-dni
+           END-IF.
+
+       720-CONFIRMAR-BAJA.
+           MOVE zero to al-legajo.
+           MOVE zero to al-dni.
+           PERFORM 470-ACTUALIZAR-SOCIO.
+           DISPLAY "Baja realizada para el legajo ", w-soc-ant.
+
+       750-ALTA-MASIVA.
+           MOVE ZERO TO w-cont-exito.
+           MOVE ZERO TO w-cont-rechazo.
+           MOVE ZERO TO w-flag-batch.
+           SET modo-batch TO TRUE.
+           OPEN INPUT ALTA-BATCH.
+           PERFORM 752-LEER-BATCH.
+           PERFORM UNTIL fin-batch
+               PERFORM 754-PROCESAR-BATCH
+               PERFORM 752-LEER-BATCH
+           END-PERFORM.
+           CLOSE ALTA-BATCH.
+           MOVE "N" TO w-modo-batch.
+           DISPLAY "Altas exitosas: " w-cont-exito.
+           DISPLAY "Altas rechazadas: " w-cont-rechazo.
+
+       752-LEER-BATCH.
+           READ ALTA-BATCH AT END MOVE 1 TO w-flag-batch.
+
+       754-PROCESAR-BATCH.
+           MOVE bat-legajo TO w-soc-ant.
+           MOVE bat-dni TO w-dni-batch.
+           PERFORM 410-INVOCAR-FUNCION-HASHING.
+           PERFORM 420-BUSCAR-UBICACION.
+           IF alta-exitosa
+               ADD 1 TO w-cont-exito
+           ELSE
+               ADD 1 TO w-cont-rechazo
+           END-IF.
+           MOVE "ALTA" TO w-operacion.
+           PERFORM 970-REGISTRAR-AUDITORIA.
+
+       780-MODIFICACION.
+            PERFORM 405-PIDO-SOCIO.
+            PERFORM 410-INVOCAR-FUNCION-HASHING.
+            PERFORM 430-LEER-SOCIO.
+             IF al-legajo = 0
+                DISPLAY "El legajo ingresado no se encuentra"
+             ELSE
+                IF  w-soc-ant = al-legajo
+                    PERFORM 790-CAMBIAR-DNI
+                ELSE
+                    PERFORM 785-MODIFICAR-SINONIMO
+                END-IF
+            END-IF.
+            MOVE "MODIFICAR" TO w-operacion.
+            PERFORM 970-REGISTRAR-AUDITORIA.
+
+       785-MODIFICAR-SINONIMO.
+           PERFORM UNTIL al-puntero is =0 or w-soc-ant is =al-legajo
+               MOVE  al-puntero to rel-alu
+               PERFORM 430-LEER-SOCIO
+           END-PERFORM
+           IF  w-soc-ant = al-legajo
+            PERFORM 790-CAMBIAR-DNI
+           ELSE
+               DISPLAY "El legajo ingresado no se encuentra"
+               MOVE ZERO TO al-dni
+           END-IF.
+
+       790-CAMBIAR-DNI.
+           PERFORM WITH TEST AFTER
+               UNTIL dni-valido
+               DISPLAY "Ingrese el nuevo DNI"
+               ACCEPT al-dni
+               PERFORM 448-VALIDAR-DNI
+               IF NOT dni-valido
+                   DISPLAY "DNI invalido (cero o con pocos digitos "
+                       "significativos), reingrese"
+               END-IF
+           END-PERFORM.
+           PERFORM 470-ACTUALIZAR-SOCIO.
+           DISPLAY "DNI actualizado para el legajo ", w-soc-ant.
+
+       960-ABRIR-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           IF ws-estado-aud = "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+
+       970-REGISTRAR-AUDITORIA.
+           MOVE w-soc-ant TO aud-legajo.
+           MOVE al-dni TO aud-dni.
+           MOVE w-operacion TO aud-operacion.
+           MOVE FUNCTION CURRENT-DATE TO w-fecha-hora.
+           MOVE w-fecha-hora TO aud-fecha-hora.
+           MOVE w-operador TO aud-operador.
+           WRITE aud-reg.
+
        800-FIN.
            CLOSE ALUMNOS.
+           CLOSE AUDITORIA.
 
+           COPY "COPY-PARAMALU-PROC.cpy".
        END PROGRAM YOUR-PROGRAM-NAME.
