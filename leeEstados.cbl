@@ -15,6 +15,9 @@
                    ACCESS MODE IS SEQUENTIAL
                    RECORD KEY IS es-llave
                    ALTERNATE RECORD KEY IS es-sec WITH DUPLICATES.
+           SELECT LISTADO
+           ASSIGN TO PRINTER,
+           "..\impEstados.dat".
        DATA DIVISION.
        FILE SECTION.
        FD  ESTADOS.
@@ -27,8 +30,23 @@
                    07 es-curso pic x.
                    07 es-nota pic 99.
                    07 es-secuen pic 9(3).
+           03 es-anio pic 9(4).
+       FD  LISTADO
+           LINAGE IS 60 LINES
+           with FOOTING AT 50
+           lines at top 3
+           lines at BOTTOM 3.
+       01  lis-reg pic x(80).
        WORKING-STORAGE SECTION.
        77  sen pic 9 value 0.
+       01  w-filtro-dni pic 9(8) value zero.
+       01  w-filtro-materia pic x(2) value spaces.
+       01  w-filtro-cuatri pic 99 value zero.
+       77  w-modo-alt-sec pic x value "N".
+           88 modo-alt-sec value "S".
+       01  w-filtro-curso pic x value space.
+       77  w-coincide pic x value "S".
+           88 coincide value "S".
        01  lin-cabecera.
            03 filler pic x(4) value "DNI:".
            03 filler pic x(8) value spaces.
@@ -57,31 +75,201 @@
            03 filler pic x(6) value spaces.
            03 l-sec pic zz9.
            03 filler pic x(5) value spaces.
+           03 l-curso-desc pic x(10) value spaces.
+           03 filler pic x(2) value spaces.
+           03 l-nota-desc pic x(10) value spaces.
+       01  cabecera1.
+           03 filler       pic x(2).
+           03 filler       pic x(57) value "LISTADO DE ESTADOS DE
+      -         "ALUMNOS POR MATERIA".
+           03 filler       pic x(5)  value spaces.
+           03 filler       pic x(13) value "NRO. DE PAG. ".
+           03 p-nro-pag    pic 99.
+           03 filler       pic x(3).
+       01  cabecera2.
+           03 filler       pic x(80) value all "-".
+       01  cabecera3.
+           03 filler       pic x(4)  value spaces.
+           03 filler       pic x(3)  value "DNI".
+           03 filler       pic x(7)  value spaces.
+           03 filler       pic x(7)  value "MATERIA".
+           03 filler       pic x(3)  value spaces.
+           03 filler       pic x(4)  value "CUAT".
+           03 filler       pic x(4)  value spaces.
+           03 filler       pic x(5)  value "CURSO".
+           03 filler       pic x(3)  value spaces.
+           03 filler       pic x(4)  value "NOTA".
+           03 filler       pic x(4)  value spaces.
+           03 filler       pic x(3)  value "SEC".
+           03 filler       pic x(17) value spaces.
+       01  cabecera4.
+           03 filler       pic x(80) value all "-".
+       01  cabecera5.
+           03 filler       pic x(80) value
+               "LEYENDA CURSO: R=REGULAR L=LIBRE P=PROMOCION A=AUSENTE".
+       01  cabecera6.
+           03 filler       pic x(80) value
+               "LEYENDA NOTA: >=4 APROBADO, <4 DESAPROBADO".
+       01  cabecera7.
+           03 filler       pic x(80) value all "-".
+       01  p-detalle.
+           03 filler       pic x(2)  value spaces.
+           03 p-dni        pic zz.zzz.zz9 value spaces.
+           03 filler       pic x(5)  value spaces.
+           03 p-mat        pic x(2).
+           03 filler       pic x(8)  value spaces.
+           03 p-cuat       pic z9.
+           03 filler       pic x(6)  value spaces.
+           03 p-curso      pic x.
+           03 filler       pic x(6)  value spaces.
+           03 p-nota       pic z9.
+           03 filler       pic x(6)  value spaces.
+           03 p-sec        pic zz9.
+           03 filler       pic x(2)  value spaces.
+           03 p-curso-desc pic x(8)  value spaces.
+           03 filler       pic x(1)  value spaces.
+           03 p-nota-desc  pic x(6)  value spaces.
+       01  w-cont-paginas pic 99.
+       01  w-linea-sub pic x(80).
+       01  w-cont-grand pic 9(6) value zero.
+       01  k pic 99.
+       77  w-mat-sub-encontrada pic x value "N".
+           88 mat-sub-encontrada value "S".
+       77  w-cuat-sub-encontrada pic x value "N".
+           88 cuat-sub-encontrada value "S".
+       01  w-cant-sub-mat pic 99 value zero.
+       01  tab-sub-mat.
+           03 sub-mat OCCURS 99 TIMES.
+               05 sm-materia pic x(2).
+               05 sm-cont pic 9(5).
+       01  w-cant-sub-cuat pic 99 value zero.
+       01  tab-sub-cuat.
+           03 sub-cuat OCCURS 99 TIMES.
+               05 sc-cuatri pic 99.
+               05 sc-cont pic 9(5).
+       01  w-curso-desc pic x(8) value spaces.
+       01  w-nota-desc pic x(6) value spaces.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO-LECTURA.
            PERFORM 200-LEE-ARCH-ESTADOS.
            PERFORM UNTIL sen is equal 1
-               PERFORM 300-PROCESO-LECTURA
-               PERFORM 200-LEE-ARCH-ESTADOS
+               PERFORM 310-VERIFICAR-FILTROS
+               IF coincide
+                   PERFORM 300-PROCESO-LECTURA
+               END-IF
+               IF NOT modo-alt-sec AND w-filtro-dni NOT = ZERO
+                       AND es-dni NOT = w-filtro-dni
+                   MOVE 1 TO sen
+               ELSE
+                   IF modo-alt-sec AND w-filtro-cuatri NOT = ZERO
+                           AND es-cuatri > w-filtro-cuatri
+                       MOVE 1 TO sen
+                   ELSE
+                       PERFORM 200-LEE-ARCH-ESTADOS
+                   END-IF
+               END-IF
            END-PERFORM.
            PERFORM 400-FIN-LECTURA.
             STOP RUN.
         100-INICIO-LECTURA.
+           PERFORM 110-PEDIR-FILTROS.
            PERFORM 130-ABRIR-ARCHIVOS.
+           PERFORM 140-POSICIONAR-INICIO.
            PERFORM 150-LISTAR-ENCABEZADO.
 
+       110-PEDIR-FILTROS.
+           DISPLAY "Listar por indice alternado es-sec ",
+               "(cuatri/curso/nota/secuencia)? (S/N)"
+           ACCEPT w-modo-alt-sec.
+           IF modo-alt-sec
+               DISPLAY "Cuatrimestre a listar (0 = todos)"
+               ACCEPT w-filtro-cuatri
+               DISPLAY "Curso a listar (espacio = todos, R/L/P/A)"
+               ACCEPT w-filtro-curso
+           ELSE
+               DISPLAY "Filtrar por DNI (0 = todos)"
+               ACCEPT w-filtro-dni
+               DISPLAY "Filtrar por materia (espacios = todas)"
+               ACCEPT w-filtro-materia
+               DISPLAY "Filtrar por cuatrimestre (0 = todos)"
+               ACCEPT w-filtro-cuatri
+           END-IF.
+
        130-ABRIR-ARCHIVOS.
            OPEN INPUT ESTADOS.
+           OPEN OUTPUT LISTADO.
+
+       140-POSICIONAR-INICIO.
+           IF modo-alt-sec
+               MOVE LOW-VALUES TO es-sec
+               IF w-filtro-cuatri NOT = ZERO
+                   MOVE w-filtro-cuatri TO es-cuatri
+               END-IF
+               IF w-filtro-curso NOT = SPACE
+                   MOVE w-filtro-curso TO es-curso
+               END-IF
+               START ESTADOS KEY IS NOT LESS THAN es-sec
+                   INVALID KEY
+                       MOVE 1 TO sen
+           ELSE
+               IF w-filtro-dni NOT = ZERO
+                   MOVE w-filtro-dni TO es-dni
+                   MOVE LOW-VALUES TO es-materia
+                   MOVE LOW-VALUES TO es-sec
+                   START ESTADOS KEY IS NOT LESS THAN es-llave
+                       INVALID KEY
+                           MOVE 1 TO sen
+               END-IF
+           END-IF.
 
        150-LISTAR-ENCABEZADO.
+           DISPLAY lin-guarda.
+           DISPLAY "LEYENDA CURSO: R=REGULAR L=LIBRE P=PROMOCION "
+               "A=AUSENTE".
+           DISPLAY "LEYENDA NOTA: >=4 APROBADO, <4 DESAPROBADO".
            DISPLAY lin-guarda.
            DISPLAY lin-cabecera.
            DISPLAY lin-guarda.
+           PERFORM 520-LISTAR-ENCABEZADO-LISTADO.
+
+       520-LISTAR-ENCABEZADO-LISTADO.
+           ADD 1 TO w-cont-paginas.
+           MOVE w-cont-paginas TO p-nro-pag.
+           IF w-cont-paginas = 1
+               WRITE lis-reg FROM cabecera1
+           ELSE
+               WRITE lis-reg FROM cabecera1 AFTER ADVANCING PAGE
+           END-IF.
+           WRITE lis-reg FROM cabecera2 AFTER 2.
+           WRITE lis-reg FROM cabecera5.
+           WRITE lis-reg FROM cabecera6.
+           WRITE lis-reg FROM cabecera7.
+           WRITE lis-reg FROM cabecera3 AFTER 2.
+           WRITE lis-reg FROM cabecera4.
 
        200-LEE-ARCH-ESTADOS.
            READ ESTADOS at end move 1 to sen.
 
+       310-VERIFICAR-FILTROS.
+           MOVE "S" TO w-coincide.
+           IF NOT modo-alt-sec AND w-filtro-dni NOT = ZERO
+               AND es-dni NOT = w-filtro-dni
+               MOVE "N" TO w-coincide
+           END-IF.
+           IF w-filtro-materia NOT = SPACES
+               AND es-materia NOT = w-filtro-materia
+               MOVE "N" TO w-coincide
+           END-IF.
+           IF w-filtro-cuatri NOT = ZERO
+               AND es-cuatri NOT = w-filtro-cuatri
+               MOVE "N" TO w-coincide
+           END-IF.
+           IF modo-alt-sec AND w-filtro-curso NOT = SPACE
+               AND es-curso NOT = w-filtro-curso
+               MOVE "N" TO w-coincide
+           END-IF.
+
        300-PROCESO-LECTURA.
            move es-dni to l-dni.
            move es-materia to l-mat.
@@ -89,9 +277,115 @@
            move es-curso to l-curso.
            move es-nota to l-nota.
            move es-secuen to l-sec.
+           PERFORM 350-DECODIFICAR-CODIGOS.
+           move w-curso-desc to l-curso-desc.
+           move w-nota-desc to l-nota-desc.
            DISPLAY lin-detalle.
+           PERFORM 330-LISTAR-DETALLE-LISTADO.
+           PERFORM 340-ACUMULAR-SUBTOTALES.
 
-       400-FIN-LECTURA.
+       350-DECODIFICAR-CODIGOS.
+           EVALUATE es-curso
+               WHEN "R" MOVE "REGULAR" TO w-curso-desc
+               WHEN "L" MOVE "LIBRE" TO w-curso-desc
+               WHEN "P" MOVE "PROMOC." TO w-curso-desc
+               WHEN "A" MOVE "AUSENTE" TO w-curso-desc
+               WHEN OTHER MOVE "?" TO w-curso-desc
+           END-EVALUATE.
+           IF es-nota >= 4
+               MOVE "APROB." TO w-nota-desc
+           ELSE
+               MOVE "DESAPR" TO w-nota-desc
+           END-IF.
+
+       340-ACUMULAR-SUBTOTALES.
+           ADD 1 TO w-cont-grand.
+           PERFORM 342-ACUM-MATERIA.
+           PERFORM 344-ACUM-CUATRI.
+
+       342-ACUM-MATERIA.
+           MOVE "N" TO w-mat-sub-encontrada.
+           PERFORM VARYING k FROM 1 BY 1
+               UNTIL k > w-cant-sub-mat OR mat-sub-encontrada
+               IF sm-materia(k) = es-materia
+                   MOVE "S" TO w-mat-sub-encontrada
+                   ADD 1 TO sm-cont(k)
+               END-IF
+           END-PERFORM.
+           IF NOT mat-sub-encontrada
+               ADD 1 TO w-cant-sub-mat
+               MOVE es-materia TO sm-materia(w-cant-sub-mat)
+               MOVE 1 TO sm-cont(w-cant-sub-mat)
+           END-IF.
 
+       344-ACUM-CUATRI.
+           MOVE "N" TO w-cuat-sub-encontrada.
+           PERFORM VARYING k FROM 1 BY 1
+               UNTIL k > w-cant-sub-cuat OR cuat-sub-encontrada
+               IF sc-cuatri(k) = es-cuatri
+                   MOVE "S" TO w-cuat-sub-encontrada
+                   ADD 1 TO sc-cont(k)
+               END-IF
+           END-PERFORM.
+           IF NOT cuat-sub-encontrada
+               ADD 1 TO w-cant-sub-cuat
+               MOVE es-cuatri TO sc-cuatri(w-cant-sub-cuat)
+               MOVE 1 TO sc-cont(w-cant-sub-cuat)
+           END-IF.
+
+       330-LISTAR-DETALLE-LISTADO.
+           MOVE es-dni TO p-dni.
+           MOVE es-materia TO p-mat.
+           MOVE es-cuatri TO p-cuat.
+           MOVE es-curso TO p-curso.
+           MOVE es-nota TO p-nota.
+           MOVE es-secuen TO p-sec.
+           MOVE w-curso-desc TO p-curso-desc.
+           MOVE w-nota-desc TO p-nota-desc.
+           WRITE lis-reg FROM p-detalle AFTER ADVANCING 1 LINE
+               AT END-OF-PAGE PERFORM 520-LISTAR-ENCABEZADO-LISTADO.
+
+       400-FIN-LECTURA.
+           PERFORM 450-IMPRIMIR-SUBTOTALES.
            CLOSE ESTADOS.
+           CLOSE LISTADO.
+
+       450-IMPRIMIR-SUBTOTALES.
+           DISPLAY lin-guarda.
+           DISPLAY "SUBTOTALES POR MATERIA:".
+           MOVE "SUBTOTALES POR MATERIA:" TO w-linea-sub.
+           WRITE lis-reg FROM w-linea-sub AFTER ADVANCING 2 LINES
+               AT END-OF-PAGE PERFORM 520-LISTAR-ENCABEZADO-LISTADO.
+           PERFORM VARYING k FROM 1 BY 1 UNTIL k > w-cant-sub-mat
+               DISPLAY "  MATERIA " sm-materia(k) ": " sm-cont(k)
+               PERFORM 460-ESCRIBIR-SUB-MAT-LISTADO
+           END-PERFORM.
+           DISPLAY "SUBTOTALES POR CUATRIMESTRE:".
+           MOVE "SUBTOTALES POR CUATRIMESTRE:" TO w-linea-sub.
+           WRITE lis-reg FROM w-linea-sub AFTER ADVANCING 2 LINES
+               AT END-OF-PAGE PERFORM 520-LISTAR-ENCABEZADO-LISTADO.
+           PERFORM VARYING k FROM 1 BY 1 UNTIL k > w-cant-sub-cuat
+               DISPLAY "  CUATRIMESTRE " sc-cuatri(k) ": " sc-cont(k)
+               PERFORM 470-ESCRIBIR-SUB-CUAT-LISTADO
+           END-PERFORM.
+           DISPLAY "TOTAL GENERAL: " w-cont-grand.
+           MOVE SPACES TO w-linea-sub.
+           STRING "TOTAL GENERAL: " w-cont-grand
+               DELIMITED BY SIZE INTO w-linea-sub.
+           WRITE lis-reg FROM w-linea-sub AFTER ADVANCING 2 LINES
+               AT END-OF-PAGE PERFORM 520-LISTAR-ENCABEZADO-LISTADO.
+
+       460-ESCRIBIR-SUB-MAT-LISTADO.
+           MOVE SPACES TO w-linea-sub.
+           STRING "  MATERIA " sm-materia(k) ": " sm-cont(k)
+               DELIMITED BY SIZE INTO w-linea-sub.
+           WRITE lis-reg FROM w-linea-sub AFTER ADVANCING 1 LINE
+               AT END-OF-PAGE PERFORM 520-LISTAR-ENCABEZADO-LISTADO.
+
+       470-ESCRIBIR-SUB-CUAT-LISTADO.
+           MOVE SPACES TO w-linea-sub.
+           STRING "  CUATRIMESTRE " sc-cuatri(k) ": " sc-cont(k)
+               DELIMITED BY SIZE INTO w-linea-sub.
+           WRITE lis-reg FROM w-linea-sub AFTER ADVANCING 1 LINE
+               AT END-OF-PAGE PERFORM 520-LISTAR-ENCABEZADO-LISTADO.
        END PROGRAM YOUR-PROGRAM-NAME.
