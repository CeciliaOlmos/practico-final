@@ -15,15 +15,28 @@
            SELECT LISTADO
            ASSIGN TO PRINTER,
            "..\impOrden.dat".
+           SELECT MOVBATCH ASSIGN TO "..\movimientos.txt"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT MATERIAS ASSIGN TO "..\materias.txt"
+           ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        COPY "COPY-SORT.cpy".
+       FD  MATERIAS.
+           COPY "COPY-MATERIAS.cpy".
        FD  LISTADO
            LINAGE IS 60 LINES
            with FOOTING AT 50
            lines at top 3
            lines at BOTTOM 3.
        01  lis-reg pic x(80).
+       FD  MOVBATCH.
+       01  mb-reg.
+           03 mb-legajo pic 9(5).
+           03 mb-cuatri pic 9(2).
+           03 mb-materia pic x(2).
+           03 mb-curso pic x.
+           03 mb-nota pic 99.
 
        WORKING-STORAGE SECTION.
        01  cabecera1.
@@ -60,6 +73,43 @@
            03 filler       pic x(3) value spaces.
            03 filler       pic x(4)  value all "-".
            03 filler       pic x(10) value spaces.
+       01  cabecera3-mat.
+           03 filler       pic x(10) value spaces.
+           03 filler       pic x(7)  value "MATERIA".
+           03 filler       pic x(3)  value spaces.
+           03 filler       pic x(5)  value "CUAT:".
+           03 filler       pic x(2)  value spaces.
+           03 filler       pic x(6)  value "LEGAJO".
+           03 filler       pic x(3) value spaces.
+           03 filler       pic x(5)  value "CURSO".
+           03 filler       pic x(3) value spaces.
+           03 filler       pic x(4)  value "NOTA".
+           03 filler       pic x(9) value spaces.
+       01  cabecera4-mat.
+           03 filler       pic x(10) value spaces.
+           03 filler       pic x(7)  value all "-".
+           03 filler       pic x(3)  value spaces.
+           03 filler       pic x(5)  value all "-".
+           03 filler       pic x(2)  value spaces.
+           03 filler       pic x(6)  value all "-".
+           03 filler       pic x(3) value spaces.
+           03 filler       pic x(5)  value all "-".
+           03 filler       pic x(3) value spaces.
+           03 filler       pic x(4)  value all "-".
+           03 filler       pic x(9) value spaces.
+       01  detalle-mat.
+           03 filler       pic x(10) value spaces.
+           03 dm-mat       pic x(2)  value spaces.
+           03 filler       pic x(8)  value spaces.
+           03 dm-cuat      pic zz.
+           03 filler       pic x(4)  value spaces.
+           03 dm-leg       pic z(5)  value spaces.
+           03 filler       pic x(8)  value spaces.
+           03 dm-curso     pic x.
+           03 filler       pic x(7)  value spaces.
+           03 dm-nota      pic zz.
+           03 filler       pic x(5)  value spaces.
+       01  lin-break-mat pic x(80).
        01  detalle.
            03 filler       pic x(10) value spaces.
            03 l-leg        pic z(5)  value spaces.
@@ -74,44 +124,150 @@
            03 filler       pic x(5)  value spaces.
        01  w-flag-sort pic 9.
        01  w-cont-paginas PIC 99.
+       77  w-modo-entrada pic 9 value 1.
+           88 modo-archivo value 2.
+       77  w-flag-batch pic 9 value 0.
+           88 fin-archivo-batch value 1.
+       77  w-flag-mat pic 9 value 0.
+           88 fin-archivo-mat value 1.
+       01  w-cant-mat pic 99 value zero.
+       01  w-idx-mat pic 99.
+       77  w-materia-encontrada pic x value "N".
+           88 materia-encontrada value "S".
+       01  tabla-mat.
+           03 tab-materias OCCURS 99 TIMES.
+               05 vec-cuatri pic 99.
+               05 vec-mater pic x(2).
+               05 vec-nombre pic x(30).
+       01  w-cont-movim pic 9(6) value zero.
+       01  w-suma-nota pic 9(8) value zero.
+       01  w-promedio-nota pic 999v99 value zero.
+       01  w-linea-resumen pic x(80).
+       77  w-modo-reporte pic 9 value 1.
+           88 modo-reporte-materia value 2.
+       01  w-materia-ant pic x(2) value spaces.
+       01  w-cont-materia pic 9(5) value zero.
+       77  w-modo-reimpresion pic x value "N".
+           88 modo-reimpresion value "S".
+       01  w-legajo-desde pic 9(5) value zero.
+       01  w-legajo-hasta pic 9(5) value 99999.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            SORT SORT-ALU ASCENDING srt-legajo srt-cuatri srt-materia
-            INPUT PROCEDURE IS ENTRADA-TECLADO
-            OUTPUT PROCEDURE IS SALIDA-LISTADO.
+            DISPLAY "Modo de reporte: 1-Por alumno 2-Por materia".
+            ACCEPT w-modo-reporte.
+            IF modo-reporte-materia
+              SORT SORT-ALU ASCENDING srt-materia srt-cuatri srt-legajo
+              INPUT PROCEDURE IS ENTRADA-TECLADO
+              OUTPUT PROCEDURE IS SALIDA-LISTADO
+            ELSE
+              SORT SORT-ALU ASCENDING srt-legajo srt-cuatri srt-materia
+              INPUT PROCEDURE IS ENTRADA-TECLADO
+              OUTPUT PROCEDURE IS SALIDA-LISTADO
+            END-IF.
             STOP RUN.
        ENTRADA-TECLADO.
            PERFORM 100-INICIO.
-           PERFORM 200-INGRESO-LEGAJO.
-           PERFORM UNTIL srt-legajo=0
-               PERFORM 230-INGRESO-RESTO
-               PERFORM 300-GRABAR-SORT
+           IF modo-archivo
+               PERFORM 240-INGRESO-DESDE-ARCHIVO
+           ELSE
                PERFORM 200-INGRESO-LEGAJO
-           END-PERFORM.
+               PERFORM UNTIL srt-legajo=0
+                   PERFORM 230-INGRESO-RESTO
+                   PERFORM 300-GRABAR-SORT
+                   PERFORM 200-INGRESO-LEGAJO
+               END-PERFORM
+           END-IF.
        100-INICIO.
+           PERFORM 260-CARGAR-MATERIAS.
+           DISPLAY "Modo de ingreso: 1-Teclado 2-Archivo de lote".
+           ACCEPT w-modo-entrada.
        200-INGRESO-LEGAJO.
            DISPLAY "Ingrese nro de legajo 0 x fin".
            ACCEPT srt-legajo.
        230-INGRESO-RESTO.
            DISPLAY "Ingrese cuatrimestre".
            ACCEPT srt-cuatri.
-           DISPLAY "Ingrese materia".
-           ACCEPT srt-materia.
+           PERFORM 235-INGRESAR-MATERIA-VALIDA.
            DISPLAY "Ingrese Curso".
            ACCEPT srt-curso.
            DISPLAY "Ingrese Nota".
            ACCEPT srt-nota.
+       235-INGRESAR-MATERIA-VALIDA.
+           DISPLAY "Ingrese materia".
+           ACCEPT srt-materia.
+           PERFORM 237-VALIDAR-MATERIA.
+           PERFORM UNTIL materia-encontrada
+               DISPLAY "Materia inexistente, reingrese"
+               DISPLAY "Ingrese materia"
+               ACCEPT srt-materia
+               PERFORM 237-VALIDAR-MATERIA
+           END-PERFORM.
+       237-VALIDAR-MATERIA.
+           MOVE "N" TO w-materia-encontrada.
+           PERFORM VARYING w-idx-mat FROM 1 BY 1
+               UNTIL w-idx-mat > w-cant-mat OR materia-encontrada
+               IF vec-mater(w-idx-mat) = srt-materia
+                   MOVE "S" TO w-materia-encontrada
+               END-IF
+           END-PERFORM.
+       240-INGRESO-DESDE-ARCHIVO.
+           OPEN INPUT MOVBATCH.
+           PERFORM 250-LEER-BATCH.
+           PERFORM UNTIL fin-archivo-batch
+               MOVE mb-legajo TO srt-legajo
+               MOVE mb-cuatri TO srt-cuatri
+               MOVE mb-materia TO srt-materia
+               MOVE mb-curso TO srt-curso
+               MOVE mb-nota TO srt-nota
+               PERFORM 237-VALIDAR-MATERIA
+               IF materia-encontrada
+                   PERFORM 300-GRABAR-SORT
+               ELSE
+                   DISPLAY "Materia inexistente, ignorado: " mb-materia
+               END-IF
+               PERFORM 250-LEER-BATCH
+           END-PERFORM.
+           CLOSE MOVBATCH.
+       250-LEER-BATCH.
+           READ MOVBATCH AT END MOVE 1 TO w-flag-batch.
+       260-CARGAR-MATERIAS.
+           OPEN INPUT MATERIAS.
+           PERFORM 270-LEER-MATERIAS.
+           MOVE 1 TO w-cant-mat.
+           PERFORM UNTIL fin-archivo-mat
+               MOVE mat-cuat TO vec-cuatri(w-cant-mat)
+               MOVE mat-mat TO vec-mater(w-cant-mat)
+               MOVE mat-nombre TO vec-nombre(w-cant-mat)
+               ADD 1 TO w-cant-mat
+               PERFORM 270-LEER-MATERIAS
+           END-PERFORM.
+           SUBTRACT 1 FROM w-cant-mat.
+           CLOSE MATERIAS.
+       270-LEER-MATERIAS.
+           READ MATERIAS AT END MOVE 1 TO w-flag-mat.
        300-GRABAR-SORT.
            RELEASE srt-reg.
        SALIDA-LISTADO.
            PERFORM 500-INICIO-LISTADO.
            PERFORM 600-LEER-SORT.
            PERFORM UNTIL w-flag-sort=1
-               PERFORM 700-MOSTRAR-SORT
+               IF NOT modo-reimpresion
+                   OR (srt-legajo NOT < w-legajo-desde
+                       AND srt-legajo NOT > w-legajo-hasta)
+                   PERFORM 700-MOSTRAR-SORT
+               END-IF
                PERFORM 600-LEER-SORT
            END-PERFORM.
            PERFORM 800-FIN-SORT.
        500-INICIO-LISTADO.
+           DISPLAY "Reimprimir solo un rango de legajos? (S/N)".
+           ACCEPT w-modo-reimpresion.
+           IF modo-reimpresion
+               DISPLAY "Legajo desde"
+               ACCEPT w-legajo-desde
+               DISPLAY "Legajo hasta"
+               ACCEPT w-legajo-hasta
+           END-IF.
            OPEN OUTPUT LISTADO.
            PERFORM 520-LISTAR-ENCABEZADO.
        520-LISTAR-ENCABEZADO.
@@ -125,27 +281,96 @@
            END-IF.
            WRITE lis-reg FROM cabecera2 AFTER 2.
            DISPLAY lis-reg
-           WRITE lis-reg FROM cabecera3 AFTER 2.
-           DISPLAY lis-reg.
-           WRITE lis-reg FROM cabecera4.
+           IF modo-reporte-materia
+               WRITE lis-reg FROM cabecera3-mat AFTER 2
+               DISPLAY lis-reg
+               WRITE lis-reg FROM cabecera4-mat
+           ELSE
+               WRITE lis-reg FROM cabecera3 AFTER 2
+               DISPLAY lis-reg
+               WRITE lis-reg FROM cabecera4
+           END-IF.
            DISPLAY lis-reg.
        600-LEER-SORT.
            RETURN SORT-ALU AT END MOVE 1 TO w-flag-sort.
        700-MOSTRAR-SORT.
            IF LINAGE-COUNTER = 56
                PERFORM 520-LISTAR-ENCABEZADO.
+           IF modo-reporte-materia
+               PERFORM 0462-VERIFICAR-BREAK-MATERIA
+           END-IF.
            PERFORM 0453-GENERAR-LINEA.
            PERFORM 0459-LISTAR-DETALLE.
+           PERFORM 0461-ACUMULAR-TOTALES.
+
+       0461-ACUMULAR-TOTALES.
+           ADD 1 TO w-cont-movim.
+           ADD srt-nota TO w-suma-nota.
+           IF modo-reporte-materia
+               ADD 1 TO w-cont-materia
+           END-IF.
+
+       0462-VERIFICAR-BREAK-MATERIA.
+           IF w-materia-ant NOT = SPACES
+               AND srt-materia NOT = w-materia-ant
+               PERFORM 0463-IMPRIMIR-BREAK-MATERIA
+               MOVE ZERO TO w-cont-materia
+           END-IF.
+           MOVE srt-materia TO w-materia-ant.
+
+       0463-IMPRIMIR-BREAK-MATERIA.
+           MOVE SPACES TO lin-break-mat.
+           STRING "  SUBTOTAL MATERIA " w-materia-ant ": "
+               w-cont-materia DELIMITED BY SIZE INTO lin-break-mat.
+           WRITE lis-reg FROM lin-break-mat AFTER ADVANCING 1 LINE
+               AT END-OF-PAGE PERFORM 520-LISTAR-ENCABEZADO.
+           DISPLAY lin-break-mat.
+
        0453-GENERAR-LINEA.
-           MOVE srt-legajo TO l-leg.
-           MOVE srt-materia TO l-mat.
-           MOVE srt-cuatri TO l-cuat.
-           MOVE srt-curso TO l-curso.
-           MOVE srt-nota TO l-nota.
+           IF modo-reporte-materia
+               MOVE srt-materia TO dm-mat
+               MOVE srt-cuatri TO dm-cuat
+               MOVE srt-legajo TO dm-leg
+               MOVE srt-curso TO dm-curso
+               MOVE srt-nota TO dm-nota
+           ELSE
+               MOVE srt-legajo TO l-leg
+               MOVE srt-materia TO l-mat
+               MOVE srt-cuatri TO l-cuat
+               MOVE srt-curso TO l-curso
+               MOVE srt-nota TO l-nota
+           END-IF.
+
        0459-LISTAR-DETALLE.
-           WRITE lis-reg FROM detalle AFTER ADVANCING 1 LINE
-               AT END-OF-PAGE PERFORM 520-LISTAR-ENCABEZADO.
+           IF modo-reporte-materia
+               WRITE lis-reg FROM detalle-mat AFTER ADVANCING 1 LINE
+                   AT END-OF-PAGE PERFORM 520-LISTAR-ENCABEZADO
+           ELSE
+               WRITE lis-reg FROM detalle AFTER ADVANCING 1 LINE
+                   AT END-OF-PAGE PERFORM 520-LISTAR-ENCABEZADO
+           END-IF.
            DISPLAY lis-reg.
        800-FIN-SORT.
+           IF modo-reporte-materia AND w-materia-ant NOT = SPACES
+               PERFORM 0463-IMPRIMIR-BREAK-MATERIA
+           END-IF.
+           PERFORM 810-CALCULAR-PROMEDIO.
+           PERFORM 820-IMPRIMIR-RESUMEN.
            CLOSE LISTADO.
+
+       810-CALCULAR-PROMEDIO.
+           IF w-cont-movim > 0
+               COMPUTE w-promedio-nota = w-suma-nota / w-cont-movim
+           ELSE
+               MOVE ZERO TO w-promedio-nota
+           END-IF.
+
+       820-IMPRIMIR-RESUMEN.
+           MOVE SPACES TO w-linea-resumen.
+           STRING "TOTAL MOVIMIENTOS: " w-cont-movim
+               "  PROMEDIO NOTA: " w-promedio-nota
+               DELIMITED BY SIZE INTO w-linea-resumen.
+           WRITE lis-reg FROM w-linea-resumen AFTER ADVANCING 2 LINES
+               AT END-OF-PAGE PERFORM 520-LISTAR-ENCABEZADO.
+           DISPLAY w-linea-resumen.
        END PROGRAM SORT-ALU.
