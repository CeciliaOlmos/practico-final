@@ -0,0 +1,96 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE is DYNAMIC
+           RELATIVE key is rel-alu.
+           COPY "COPY-PARAMALU-SEL.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS.
+           COPY "COPY-ALUMNOS.cpy".
+
+           COPY "COPY-PARAMALU-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  rel-alu pic 9(4).
+           COPY "COPY-PARAMALU-WS.cpy".
+       01  w-cont-directos pic 9(4) value zero.
+       01  w-cont-overflow pic 9(4) value zero.
+       01  w-max-chain pic 9(3) value zero.
+       01  w-chain-len pic 9(3).
+       01  w-sig pic 9(4).
+       01  w-rel-guardado pic 9(4).
+
+      ******************************************************************
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM VARYING rel-alu FROM 1 BY 1
+               UNTIL rel-alu > w-tam-tabla
+               PERFORM 200-LEER-ALUMNO
+               PERFORM 210-CLASIFICAR-SLOT
+           END-PERFORM.
+           PERFORM 800-FIN.
+
+            STOP RUN.
+      ******************************************************************
+      ******************************************************************
+       100-INICIO.
+           PERFORM 900-LEER-PARAMETROS.
+           OPEN INPUT ALUMNOS.
+
+       200-LEER-ALUMNO.
+           READ ALUMNOS
+               INVALID KEY
+               DISPLAY "registro no encontrado: " rel-alu.
+
+       210-CLASIFICAR-SLOT.
+           IF al-legajo NOT = ZERO
+               IF rel-alu <= w-frontera
+                   ADD 1 TO w-cont-directos
+                   PERFORM 300-CALCULAR-CADENA
+               ELSE
+                   ADD 1 TO w-cont-overflow
+               END-IF
+           END-IF.
+
+       300-CALCULAR-CADENA.
+           MOVE rel-alu TO w-rel-guardado.
+           MOVE al-puntero TO w-sig.
+           MOVE ZERO TO w-chain-len.
+           PERFORM UNTIL w-sig = 0
+               MOVE w-sig TO rel-alu
+               PERFORM 200-LEER-ALUMNO
+               ADD 1 TO w-chain-len
+               MOVE al-puntero TO w-sig
+           END-PERFORM.
+           IF w-chain-len > w-max-chain
+               MOVE w-chain-len TO w-max-chain
+           END-IF.
+           MOVE w-rel-guardado TO rel-alu.
+
+       800-FIN.
+           DISPLAY "................................................".
+           DISPLAY "REPORTE DE OCUPACION DE LA TABLA DE ALUMNOS".
+           DISPLAY "Slots directos ocupados: " w-cont-directos.
+           DISPLAY "Slots de overflow ocupados: " w-cont-overflow.
+           DISPLAY "Cadena de sinonimos mas larga: " w-max-chain.
+           DISPLAY "................................................".
+           CLOSE ALUMNOS.
+
+           COPY "COPY-PARAMALU-PROC.cpy".
+
+       END PROGRAM YOUR-PROGRAM-NAME.
