@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTADOS ASSIGN TO "..\estados.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS es-llave
+                   ALTERNATE RECORD KEY IS es-sec WITH DUPLICATES.
+           SELECT CSV-OUT ASSIGN TO "..\estadosExport.csv"
+           ORGANIZATION is line SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ESTADOS.
+       01  es-reg.
+           03 es-llave.
+               05 es-dni pic 9(8).
+               05 es-materia pic x(2).
+               05 es-sec.
+                   07 es-cuatri pic 99.
+                   07 es-curso pic x.
+                   07 es-nota pic 99.
+                   07 es-secuen pic 9(3).
+           03 es-anio pic 9(4).
+       FD  CSV-OUT.
+       01  csv-linea pic x(80).
+       WORKING-STORAGE SECTION.
+       77  w-flag-est pic 9 value 0.
+           88 fin-archivo value 1.
+       01  w-cont-export pic 9(6) value zero.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-ESTADO.
+           PERFORM UNTIL fin-archivo
+               PERFORM 300-EXPORTAR
+               PERFORM 200-LEER-ESTADO
+           END-PERFORM.
+           PERFORM 400-FIN.
+            STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT ESTADOS.
+           OPEN OUTPUT CSV-OUT.
+           PERFORM 110-ESCRIBIR-CABECERA.
+
+       110-ESCRIBIR-CABECERA.
+           MOVE SPACES TO csv-linea.
+           STRING "DNI,MATERIA,CUATRIMESTRE,CURSO,NOTA,SECUENCIA,ANIO"
+               DELIMITED BY SIZE INTO csv-linea.
+           WRITE csv-linea.
+
+       200-LEER-ESTADO.
+           READ ESTADOS AT END MOVE 1 TO w-flag-est.
+
+       300-EXPORTAR.
+           MOVE SPACES TO csv-linea.
+           STRING es-dni DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               es-materia DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               es-cuatri DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               es-curso DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               es-nota DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               es-secuen DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               es-anio DELIMITED BY SIZE
+               INTO csv-linea.
+           WRITE csv-linea.
+           ADD 1 TO w-cont-export.
+
+       400-FIN.
+           DISPLAY "REGISTROS EXPORTADOS: " w-cont-export.
+           CLOSE ESTADOS.
+           CLOSE CSV-OUT.
+       END PROGRAM YOUR-PROGRAM-NAME.
