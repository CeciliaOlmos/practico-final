@@ -0,0 +1,4 @@
+       01  cor-reg.
+           03 cor-materia pic x(2).
+           03 cor-requisito pic x(2).
+           03 cor-plan pic x(2).
