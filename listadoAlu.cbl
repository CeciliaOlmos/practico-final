@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO "..\alumnos.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE is DYNAMIC
+           RELATIVE key is rel-alu.
+           COPY "COPY-PARAMALU-SEL.cpy".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUMNOS.
+           COPY "COPY-ALUMNOS.cpy".
+
+           COPY "COPY-PARAMALU-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  rel-alu pic 9(4).
+           COPY "COPY-PARAMALU-WS.cpy".
+       01  w-cont-listados pic 9(5) value zero.
+
+      ******************************************************************
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM VARYING rel-alu FROM 1 BY 1
+               UNTIL rel-alu > w-tam-tabla
+               PERFORM 200-LEER-ALUMNO
+               PERFORM 300-MOSTRAR-SI-CORRESPONDE
+           END-PERFORM.
+           PERFORM 800-FIN.
+
+            STOP RUN.
+      ******************************************************************
+      ******************************************************************
+       100-INICIO.
+           PERFORM 900-LEER-PARAMETROS.
+           OPEN INPUT ALUMNOS.
+           DISPLAY "LISTADO DE ALUMNOS".
+
+       200-LEER-ALUMNO.
+           READ ALUMNOS
+               INVALID KEY
+               DISPLAY "registro no encontrado: " rel-alu.
+
+       300-MOSTRAR-SI-CORRESPONDE.
+           IF al-legajo NOT = ZERO
+               DISPLAY "LEGAJO: " al-legajo " DNI: " al-dni
+                       " NOMBRE: " al-nombre
+               ADD 1 TO w-cont-listados
+           END-IF.
+
+       800-FIN.
+           DISPLAY "Total de alumnos listados: " w-cont-listados.
+           CLOSE ALUMNOS.
+
+           COPY "COPY-PARAMALU-PROC.cpy".
+
+       END PROGRAM YOUR-PROGRAM-NAME.
