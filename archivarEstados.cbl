@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTADOS ASSIGN TO "..\estados.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS es-llave
+                   ALTERNATE RECORD KEY IS es-sec WITH DUPLICATES.
+           SELECT HISTORICO ASSIGN TO "..\estadosHistorico.txt"
+           ORGANIZATION is line SEQUENTIAL.
+           SELECT PARAM-ARCH ASSIGN TO "..\paramArchivo.txt"
+           ORGANIZATION is line SEQUENTIAL
+           FILE STATUS IS ws-estado-param.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ESTADOS.
+       01  es-reg.
+           03 es-llave.
+               05 es-dni pic 9(8).
+               05 es-materia pic x(2).
+               05 es-sec.
+                   07 es-cuatri pic 99.
+                   07 es-curso pic x.
+                   07 es-nota pic 99.
+                   07 es-secuen pic 9(3).
+           03 es-anio pic 9(4).
+       FD  HISTORICO.
+       01  hist-linea pic x(80).
+       FD  PARAM-ARCH.
+       01  param-arch-reg.
+           03 par-anios-retener pic 99.
+
+       WORKING-STORAGE SECTION.
+       77  w-flag-est pic 9 value 0.
+           88 fin-archivo value 1.
+       77  ws-estado-param pic xx.
+       77  w-anios-retener pic 99 value 5.
+       01  w-anio-actual pic 9(4).
+       01  w-anio-limite pic 9(4).
+       01  w-cont-leidos pic 9(6) value zero.
+       01  w-cont-archivados pic 9(6) value zero.
+       01  w-cont-retenidos pic 9(6) value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 900-LEER-PARAMETROS.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-ESTADO.
+           PERFORM UNTIL fin-archivo
+               ADD 1 TO w-cont-leidos
+               PERFORM 300-EVALUAR-REGISTRO
+               PERFORM 200-LEER-ESTADO
+           END-PERFORM.
+           PERFORM 400-FIN.
+            STOP RUN.
+
+       900-LEER-PARAMETROS.
+           OPEN INPUT PARAM-ARCH.
+           IF ws-estado-param = "00"
+               READ PARAM-ARCH
+                   AT END MOVE spaces TO param-arch-reg
+               END-READ
+               IF par-anios-retener NOT = ZERO
+                   MOVE par-anios-retener TO w-anios-retener
+               END-IF
+               CLOSE PARAM-ARCH
+           END-IF.
+
+       100-INICIO.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO w-anio-actual.
+           COMPUTE w-anio-limite = w-anio-actual - w-anios-retener.
+           OPEN I-O ESTADOS.
+           OPEN OUTPUT HISTORICO.
+           PERFORM 110-ESCRIBIR-CABECERA.
+
+       110-ESCRIBIR-CABECERA.
+           MOVE SPACES TO hist-linea.
+           STRING "DNI,MATERIA,CUATRIMESTRE,CURSO,NOTA,SECUENCIA,ANIO"
+               DELIMITED BY SIZE INTO hist-linea.
+           WRITE hist-linea.
+
+       200-LEER-ESTADO.
+           READ ESTADOS NEXT RECORD AT END MOVE 1 TO w-flag-est.
+
+       300-EVALUAR-REGISTRO.
+           IF es-anio NOT = ZERO AND es-anio < w-anio-limite
+               PERFORM 310-ARCHIVAR-REGISTRO
+           ELSE
+               ADD 1 TO w-cont-retenidos
+           END-IF.
+
+       310-ARCHIVAR-REGISTRO.
+           MOVE SPACES TO hist-linea.
+           STRING es-dni DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               es-materia DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               es-cuatri DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               es-curso DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               es-nota DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               es-secuen DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               es-anio DELIMITED BY SIZE
+               INTO hist-linea.
+           WRITE hist-linea.
+           DELETE ESTADOS
+               INVALID KEY
+                   DISPLAY "no pude eliminar registro DNI " es-dni.
+           ADD 1 TO w-cont-archivados.
+
+       400-FIN.
+           DISPLAY "ANIO LIMITE DE RETENCION.: " w-anio-limite.
+           DISPLAY "REGISTROS LEIDOS.........: " w-cont-leidos.
+           DISPLAY "REGISTROS ARCHIVADOS.....: " w-cont-archivados.
+           DISPLAY "REGISTROS RETENIDOS......: " w-cont-retenidos.
+           CLOSE ESTADOS.
+           CLOSE HISTORICO.
+       END PROGRAM YOUR-PROGRAM-NAME.
